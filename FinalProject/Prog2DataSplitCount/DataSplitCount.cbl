@@ -13,30 +13,77 @@
        file-control.
       
       * input-file declaration
+      * valid.dat is indexed now (keyed by invoice number in EDITS) -
+      * ACCESS MODE SEQUENTIAL on an indexed file returns records in
+      * ascending record-key (invoice-number) order, not the order
+      * they were written - harmless here since every total below is
+      * order-independent and Prog3/Prog4/Prog6 re-SORT before
+      * printing anyway, but it is key order, not write order
            select input-file
-           assign to "../../../data/valid.dat"
-           organization is line sequential.
+           assign to dynamic ws-input-filename
+           organization is indexed
+           access mode is sequential
+           record key is il-invoice-number
+           file status is ws-if-file-status.
 
       * output file declarations
            select sale-layaways-file
-           assign to "../../../data/salelayaways.dat"
+           assign to dynamic ws-sale-layaways-filename
            organization is line sequential.
 
            select returns-file
-           assign to "../../../data/returns.dat"
-           organization is line sequential. 
+           assign to dynamic ws-returns-filename
+           organization is line sequential.
+
+      * void/cancel transactions - kept out of the sale/layaway and
+      * return buckets so a voided sale doesn't inflate either total
+           select voids-file
+           assign to dynamic ws-voids-filename
+           organization is line sequential.
 
            select report-file
-           assign to "../../../data/Prog2Report.out"
+           assign to dynamic ws-report-filename
            organization is line sequential.
-       
+
+      * machine-readable split counts, read back by the pipeline
+      * reconciliation program
+           select recon-count-file
+           assign to dynamic ws-recon-count-filename
+           organization is line sequential.
+
+      * month-to-date/year-to-date accumulator - read at startup and
+      * rewritten at end-of-job so MTD/YTD totals carry forward across
+      * runs instead of resetting every day
+           select accumulator-file
+           assign to "../../../data/dsaccum.dat"
+           organization is line sequential
+           file status is ws-acc-file-status.
+
+      * store master - read sequentially once at startup to build this
+      * run's store-subtotal table from every store on file (not just
+      * a fixed list), then looked up again by name for the subtotal
+      * headings
+           select store-master-file
+           assign to "../../../data/storemaster.dat"
+           organization is indexed
+           access mode is sequential
+           record key is stm-store-number
+           file status is ws-stm-file-status.
+
+      * general-ledger extract - one posting line per store per
+      * transaction type, picked up by the accounting system's import
+      * job
+           select gl-extract-file
+           assign to dynamic ws-gl-extract-filename
+           organization is line sequential.
+
 
        data division.
        file section.
 
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 45 characters.
 
        01 input-line.
            05 il-transaction-code         pic X.
@@ -45,27 +92,226 @@
            05 il-store-number             pic XX.
            05 il-invoice-number           pic X(9).
            05 il-sku-code                 pic X(15).
+      * only meaningful when il-transaction-code is "R"
+           05 il-return-reason-code       pic X.
+      * YYYYMMDD calendar date of the transaction
+           05 il-transaction-date         pic 9(8).
 
        fd sale-layaways-file
            data record is sale-layaways-line
-           record contains 36 characters.
+           record contains 45 characters.
 
-       01 sale-layaways-line              pic x(36).
+       01 sale-layaways-line              pic x(45).
 
        fd returns-file
            data record is returns-line
-           record contains 36 characters.
+           record contains 45 characters.
 
-       01 returns-line                    pic x(36).
+       01 returns-line                    pic x(45).
+
+       fd voids-file
+           data record is voids-line
+           record contains 45 characters.
+
+       01 voids-line                      pic x(45).
 
        fd report-file
            data record is report-line
-           record contains 36 characters.
+           record contains 60 characters.
+
+       01 report-line                      pic x(60).
 
-       01 report-line                      pic x(36).
+       fd recon-count-file
+           data record is recon-count-line
+           record contains 27 characters.
+       01 recon-count-line.
+           05 rc-sale-layaway-count        pic 9(9).
+           05 rc-return-count              pic 9(9).
+           05 rc-void-count                pic 9(9).
+
+       fd store-master-file
+           data record is store-master-record.
+       01 store-master-record.
+           05 stm-store-number          pic xx.
+           05 stm-store-name            pic x(20).
+           05 stm-store-region          pic x(10).
+
+       fd accumulator-file
+           data record is accum-record.
+       01 accum-record.
+           05 ac-year                      pic 99.
+           05 ac-month                     pic 99.
+           05 ac-mtd-sales-count           pic 9(5).
+           05 ac-mtd-sales-amt             pic 9(7)v99.
+           05 ac-mtd-layaway-count         pic 9(5).
+           05 ac-mtd-layaway-amt           pic 9(7)v99.
+           05 ac-mtd-return-count          pic 9(5).
+           05 ac-mtd-return-amt            pic 9(7)v99.
+           05 ac-ytd-sales-count           pic 9(6).
+           05 ac-ytd-sales-amt             pic 9(8)v99.
+           05 ac-ytd-layaway-count         pic 9(6).
+           05 ac-ytd-layaway-amt           pic 9(8)v99.
+           05 ac-ytd-return-count          pic 9(6).
+           05 ac-ytd-return-amt            pic 9(8)v99.
+           05 ac-mtd-void-count            pic 9(5).
+           05 ac-mtd-void-amt              pic 9(7)v99.
+           05 ac-ytd-void-count            pic 9(6).
+           05 ac-ytd-void-amt              pic 9(8)v99.
+
+       fd gl-extract-file
+           data record is gl-extract-line
+           record contains 36 characters.
+       01 gl-extract-line.
+           05 gl-store-number               pic xx.
+           05 gl-account-code               pic x(4).
+           05 gl-debit-credit                pic x.
+           05 gl-amount                     pic 9(7)v99.
+           05 gl-description                pic x(20).
 
        working-storage section.
 
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists; kept as its own field rather than ws-run-date below,
+      * which is the 6-digit MTD/YTD bucketing date, not a file-name
+      * suffix
+       77 ws-batch-id                   pic x(8)
+           value spaces.
+       77 ws-batch-run-date             pic 9(8)
+           value 0.
+
+       77 ws-input-filename             pic x(40)
+           value spaces.
+       77 ws-sale-layaways-filename     pic x(40)
+           value spaces.
+       77 ws-returns-filename           pic x(40)
+           value spaces.
+       77 ws-voids-filename             pic x(40)
+           value spaces.
+       77 ws-report-filename            pic x(40)
+           value spaces.
+       77 ws-recon-count-filename       pic x(40)
+           value spaces.
+       77 ws-gl-extract-filename        pic x(40)
+           value spaces.
+
+       77 ws-if-file-status             pic xx
+           value spaces.
+       77 ws-acc-file-status            pic xx
+           value spaces.
+       01 ws-run-date                   pic 9(6)
+           value 0.
+       01 ws-run-year redefines ws-run-date.
+           05 ws-run-yy                 pic 99.
+           05 ws-run-mm                 pic 99.
+           05 ws-run-dd                 pic 99.
+
+      * MTD/YTD accumulator totals - loaded from accumulator-file at
+      * startup, added to with this run's totals, rewritten at
+      * end-of-job
+       01 ws-mtd-sales-count            pic 9(5) value 0.
+       01 ws-mtd-sales-amt              pic 9(7)v99 value 0.
+       01 ws-mtd-layaway-count          pic 9(5) value 0.
+       01 ws-mtd-layaway-amt            pic 9(7)v99 value 0.
+       01 ws-mtd-return-count           pic 9(5) value 0.
+       01 ws-mtd-return-amt             pic 9(7)v99 value 0.
+       01 ws-ytd-sales-count            pic 9(6) value 0.
+       01 ws-ytd-sales-amt              pic 9(8)v99 value 0.
+       01 ws-ytd-layaway-count          pic 9(6) value 0.
+       01 ws-ytd-layaway-amt            pic 9(8)v99 value 0.
+       01 ws-ytd-return-count           pic 9(6) value 0.
+       01 ws-ytd-return-amt             pic 9(8)v99 value 0.
+       01 ws-mtd-void-count             pic 9(5) value 0.
+       01 ws-mtd-void-amt               pic 9(7)v99 value 0.
+       01 ws-ytd-void-count             pic 9(6) value 0.
+       01 ws-ytd-void-amt               pic 9(8)v99 value 0.
+
+       01 ws-mtd-heading.
+           05 filler                    pic x(36)
+               value "MONTH-TO-DATE TOTALS".
+       01 ws-ytd-heading.
+           05 filler                    pic x(36)
+               value "YEAR-TO-DATE TOTALS".
+
+       01 ws-mtd-sales-detail.
+           05 filler                    pic x(15)
+               value "  SALES: ".
+           05 ws-mtd-sales-count-out     pic zzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-mtd-sales-amt-out       pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-mtd-layaway-detail.
+           05 filler                    pic x(15)
+               value "  LAYAWAYS: ".
+           05 ws-mtd-layaway-count-out   pic zzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-mtd-layaway-amt-out     pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-mtd-return-detail.
+           05 filler                    pic x(15)
+               value "  RETURNS: ".
+           05 ws-mtd-return-count-out    pic zzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-mtd-return-amt-out      pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-mtd-void-detail.
+           05 filler                    pic x(15)
+               value "  VOIDS: ".
+           05 ws-mtd-void-count-out      pic zzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-mtd-void-amt-out        pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-ytd-sales-detail.
+           05 filler                    pic x(15)
+               value "  SALES: ".
+           05 ws-ytd-sales-count-out     pic zzzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-ytd-sales-amt-out       pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-ytd-layaway-detail.
+           05 filler                    pic x(15)
+               value "  LAYAWAYS: ".
+           05 ws-ytd-layaway-count-out   pic zzzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-ytd-layaway-amt-out     pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-ytd-return-detail.
+           05 filler                    pic x(15)
+               value "  RETURNS: ".
+           05 ws-ytd-return-count-out    pic zzzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-ytd-return-amt-out      pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-ytd-void-detail.
+           05 filler                    pic x(15)
+               value "  VOIDS: ".
+           05 ws-ytd-void-count-out      pic zzzzz9
+               value 0.
+           05 filler                    pic x(3)
+               value spaces.
+           05 ws-ytd-void-amt-out        pic $$,$$$,$$9.99
+               value 0.
+
        01 ws-transaction-code             pic x
            value spaces.
 
@@ -78,6 +324,9 @@
        01 ws-returns-amount               pic 9(6)v99
            value 0.
 
+       01 ws-voids-amount                 pic 9(6)v99
+           value 0.
+
        01 ws-grand-total                  pic 9(6)v99
            value 0.
 
@@ -108,33 +357,46 @@
            05 ws-returns-amount-output    pic $zz,999.99
                value 0.
 
+       01 ws-total-void-amount-detail.
+           05 filler                      pic x(24)
+               value "TOTAL VOIDS AMOUNT: ".
+           05 ws-voids-amount-output      pic $zz,999.99
+               value 0.
+
        01 ws-grand-total-detail.
            05 filler                      pic x(24)
                value "GRAND TOTAL: ".
            05 ws-grand-total-output       pic $zz,999.99
+               value 0.
 
        01 ws-total-sale-layaways-detail.
            05 filler                      pic x(24)
                value "TOTAL SALES & LAYAWAYS: ".
-           05 ws-total-sale-layaways      pic 9(3)
+           05 ws-total-sale-layaways      pic 9(9)
                value 0.
 
-       01 ws-total-returns-detail.           
+       01 ws-total-returns-detail.
            05 filler                      pic x(25)
                value "TOTAL RETURNS: ".
-           05 ws-total-returns            pic 9(2)
+           05 ws-total-returns            pic 9(9)
                value 0.
 
        01 ws-total-sale-detail.
            05 filler                      pic x(25)
                value "TOTAL SALES: ".
-           05 ws-total-sales              pic 9(2)
+           05 ws-total-sales              pic 9(9)
                value 0.
 
        01 ws-total-layaways-detail.
            05 filler                      pic x(25)
                value "TOTAL LAYAWAYS: ".
-           05 ws-total-layaways           pic 9(2)
+           05 ws-total-layaways           pic 9(9)
+               value 0.
+
+       01 ws-total-voids-detail.
+           05 filler                      pic x(25)
+               value "TOTAL VOIDS: ".
+           05 ws-total-voids              pic 9(9)
                value 0.
 
        01 ws-transaction-total-detail.              
@@ -143,27 +405,36 @@
            05 ws-total-transactions       pic 9(3)
                value 0.
 
+       01 ws-sales-percentage             pic V99
+           value 0.
+       01 ws-sales-pct-int redefines ws-sales-percentage
+                                           pic 99.
+
+       01 ws-layaways-percentage          pic V99
+           value 0.
+       01 ws-layaways-pct-int redefines ws-layaways-percentage
+                                           pic 99.
+
        01 ws-sales-percentage-detail.
            05 filler                      pic x(24)
                value "SALES PERCENTAGE: ".
-           05 ws-sales-percentage         pic V99
-               value 0.
-           05 filler                      pic X
-               value "%".
+           05 ws-sales-percentage-display pic x(3)
+               value "N/A".
 
        01 ws-layaways-percentage-detail.
            05 filler                      pic x(24)
                value "LAYAWAYS PERCENTAGE: ".
-           05 ws-layaways-percentage      pic V99
-               value 0.
-           05 filler                      pic X
-               value "%".
+           05 ws-layaways-percentage-display pic x(3)
+               value "N/A".
 
 
 
        01 ws-eof-flag                  pic x
            value "N".
 
+       01 ws-stm-eof-flag              pic x
+           value "N".
+
        01 ws-transaction-code-flag     pic x
            value "N".
 
@@ -176,24 +447,281 @@
        77 ws-return-code              pic x
            value "R".
 
+       77 ws-void-code                pic x
+           value "V".
+
+       77 ws-idx                       pic 9
+           value 0.
+
+      * account codes posted to the general ledger extract - revenue
+      * accounts are credited, contra-revenue accounts are debited
+       77 ws-gl-sales-account          pic x(4)
+           value "4000".
+       77 ws-gl-layaway-account        pic x(4)
+           value "4100".
+       77 ws-gl-return-account         pic x(4)
+           value "4200".
+       77 ws-gl-void-account           pic x(4)
+           value "4300".
+
+      * per-store subtotals - lets us see one store's numbers without
+      * pre-filtering the input and rerunning the whole pipeline once
+      * per store. ws-store-table is sized from store-master-file at
+      * startup (03-init-tables) so opening a new store only means
+      * adding it to the master, not recompiling this program; the
+      * historical 01/02/03/07 list is kept only as the fallback for
+      * when the master file itself isn't available
+       01 ws-store-numbers-init        pic x(8)
+           value "01020307".
+       01 ws-store-numbers-init-tbl redefines ws-store-numbers-init.
+           05 ws-store-init-entry      pic xx occurs 4 times.
+
+       77 ws-stm-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-available        pic x
+           value "N".
+
+       77 ws-store-count               pic 9(3)
+           value 0.
+
+       01 ws-store-table.
+           05 ws-store-entry
+               occurs 1 to 99 times depending on ws-store-count.
+               10 ws-store-num          pic xx.
+               10 ws-store-name         pic x(20) value spaces.
+               10 ws-store-sales-count  pic 9(2) value 0.
+               10 ws-store-sales-amt    pic 9(6)v99 value 0.
+               10 ws-store-layaway-count pic 9(2) value 0.
+               10 ws-store-layaway-amt  pic 9(6)v99 value 0.
+               10 ws-store-return-count pic 9(2) value 0.
+               10 ws-store-return-amt   pic 9(6)v99 value 0.
+               10 ws-store-void-count   pic 9(2) value 0.
+               10 ws-store-void-amt     pic 9(6)v99 value 0.
+
+       01 ws-store-subtotal-heading.
+           05 filler                   pic x(9)
+               value "STORE ".
+           05 ws-sst-store-num         pic xx
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-sst-store-name        pic x(20)
+               value spaces.
+           05 filler                   pic x(9)
+               value " SUBTOTAL".
+
+       01 ws-store-subtotal-detail.
+           05 filler                   pic x(10)
+               value "  SALES: ".
+           05 ws-sst-sales-count       pic z9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-sst-sales-amt         pic $$$,$$9.99
+               value 0.
+
+       01 ws-store-subtotal-detail-2.
+           05 filler                   pic x(10)
+               value "  LAYS:  ".
+           05 ws-sst-layaway-count     pic z9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-sst-layaway-amt       pic $$$,$$9.99
+               value 0.
+
+       01 ws-store-subtotal-detail-3.
+           05 filler                   pic x(10)
+               value "  RETS:  ".
+           05 ws-sst-return-count      pic z9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-sst-return-amt        pic $$$,$$9.99
+               value 0.
+
+      * payment-type breakdown across sales, layaways AND returns -
+      * Prog3 only ever had this for sales & layaways
+       01 ws-payment-codes-init        pic x(6)
+           value "CACRDB".
+       01 ws-payment-codes-init-tbl redefines ws-payment-codes-init.
+           05 ws-pmt-init-entry        pic xx occurs 3 times.
+
+       01 ws-payment-table.
+           05 ws-pmt-entry occurs 3 times.
+               10 ws-pmt-code           pic xx.
+               10 ws-pmt-count          pic 9(3) value 0.
+               10 ws-pmt-amount         pic 9(6)v99 value 0.
+
+       01 ws-payment-heading.
+           05 filler                   pic x(36)
+               value "PAYMENT TYPE BREAKDOWN".
+
+       01 ws-payment-detail.
+           05 ws-pmt-detail-code       pic xx
+               value spaces.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-pmt-detail-count      pic zz9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-pmt-detail-amt        pic $$,$$9.99
+               value 0.
 
        procedure division.
       * open files
+           perform 01-load-batch-id.
            open input input-file.
-           open output sale-layaways-file returns-file report-file.
-       
+           open output sale-layaways-file returns-file voids-file
+               report-file.
+
+           perform 03-init-tables.
+           perform 04-load-accumulators.
+
       * read initial record from input-file
            read input-file at end move "Y" to ws-eof-flag.
-           
+
            perform until ws-eof-flag = 'Y'
                perform 00-main
            end-perform.
-           
+
+           perform 47-update-accumulators.
            perform 40-output-totals.
-           close input-file sale-layaways-file returns-file report-file.
-           
+           perform 45-write-recon-counts.
+           perform 48-write-gl-extract.
+           close input-file sale-layaways-file returns-file voids-file
+               report-file.
+
            goback.
 
+      * picks up the run's batch-id from the command line - same
+      * convention as EDITS - and builds this run's file names from
+      * it, so this stage reads the same batch's valid.dat that EDITS
+      * just wrote instead of whatever the last run happened to leave
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/valid_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-input-filename.
+           string "../../../data/salelayaways_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-sale-layaways-filename.
+           string "../../../data/returns_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-returns-filename.
+           string "../../../data/voids_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-voids-filename.
+           string "../../../data/Prog2Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-report-filename.
+           string "../../../data/datasplitcounts_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-recon-count-filename.
+           string "../../../data/glextract_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-gl-extract-filename.
+
+      * loads MTD/YTD totals carried forward from the last run - a new
+      * month rolls MTD back to zero and keeps YTD, a new year rolls
+      * both back to zero, so totals never have to be added up by hand
+      * from a stack of daily printouts
+       04-load-accumulators.
+           accept ws-run-date from date.
+           open input accumulator-file.
+           if ws-acc-file-status = "00"
+               read accumulator-file
+                   at end
+                       continue
+                   not at end
+                       if ac-year = ws-run-yy
+                           move ac-ytd-sales-count to ws-ytd-sales-count
+                           move ac-ytd-sales-amt to ws-ytd-sales-amt
+                           move ac-ytd-layaway-count
+                               to ws-ytd-layaway-count
+                           move ac-ytd-layaway-amt
+                               to ws-ytd-layaway-amt
+                           move ac-ytd-return-count
+                               to ws-ytd-return-count
+                           move ac-ytd-return-amt
+                               to ws-ytd-return-amt
+                           move ac-ytd-void-count
+                               to ws-ytd-void-count
+                           move ac-ytd-void-amt
+                               to ws-ytd-void-amt
+                           if ac-month = ws-run-mm
+                               move ac-mtd-sales-count
+                                   to ws-mtd-sales-count
+                               move ac-mtd-sales-amt to ws-mtd-sales-amt
+                               move ac-mtd-layaway-count
+                                   to ws-mtd-layaway-count
+                               move ac-mtd-layaway-amt
+                                   to ws-mtd-layaway-amt
+                               move ac-mtd-return-count
+                                   to ws-mtd-return-count
+                               move ac-mtd-return-amt
+                                   to ws-mtd-return-amt
+                               move ac-mtd-void-count
+                                   to ws-mtd-void-count
+                               move ac-mtd-void-amt
+                                   to ws-mtd-void-amt
+                           end-if
+                       end-if
+               end-read
+               close accumulator-file
+           end-if.
+
+       03-init-tables.
+           perform varying ws-idx from 1 by 1 until ws-idx > 3
+               move ws-pmt-init-entry(ws-idx) to ws-pmt-code(ws-idx)
+           end-perform.
+
+      * builds the store-subtotal table from every store on file, so
+      * a store added to storemaster.dat gets a subtotal block and a
+      * GL posting without recompiling; degrades to the historical
+      * 01/02/03/07 list if the master isn't available
+           move 0 to ws-store-count.
+           move "N" to ws-stm-eof-flag.
+           open input store-master-file.
+           if ws-stm-file-status = "00"
+               move "Y" to ws-stm-file-available
+               read store-master-file
+                   at end move "Y" to ws-stm-eof-flag
+               end-read
+               perform until ws-stm-eof-flag = "Y"
+                   add 1 to ws-store-count
+                   move stm-store-number to ws-store-num(ws-store-count)
+                   move stm-store-name to ws-store-name(ws-store-count)
+                   read store-master-file
+                       at end move "Y" to ws-stm-eof-flag
+                   end-read
+               end-perform
+               close store-master-file
+           else
+               move "N" to ws-stm-file-available
+           end-if.
+
+           if ws-store-count = 0
+               move 4 to ws-store-count
+               perform varying ws-idx from 1 by 1 until ws-idx > 4
+                   move ws-store-init-entry(ws-idx)
+                       to ws-store-num(ws-idx)
+               end-perform
+           end-if.
+
        00-main.
            perform 20-process-lines.
            perform 30-split-files.
@@ -214,6 +742,9 @@
                write sale-layaways-line from input-line
            else if (ws-transaction-code = ws-return-code) then
                 write returns-line from input-line
+           else if (ws-transaction-code = ws-void-code) then
+                write voids-line from input-line
+                end-if
                 end-if
            end-if.
 
@@ -229,10 +760,56 @@
                 else if(ws-transaction-code = ws-return-code) then
                          add 1 to ws-total-returns
                          add il-transaction-amount to ws-returns-amount
+                     else if(ws-transaction-code = ws-void-code) then
+                              add 1 to ws-total-voids
+                              add il-transaction-amount to
+                                  ws-voids-amount
+                          end-if
                      end-if
                 end-if
            end-if.
 
+           perform 36-count-by-store.
+           perform 38-count-by-payment-type.
+
+      * accumulate per-store subtotals
+       36-count-by-store.
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-store-count
+               if il-store-number = ws-store-num(ws-idx)
+                   if ws-transaction-code = ws-sale-code
+                       add 1 to ws-store-sales-count(ws-idx)
+                       add il-transaction-amount
+                           to ws-store-sales-amt(ws-idx)
+                   else if ws-transaction-code = ws-layaway-code
+                       add 1 to ws-store-layaway-count(ws-idx)
+                       add il-transaction-amount
+                           to ws-store-layaway-amt(ws-idx)
+                   else if ws-transaction-code = ws-return-code
+                       add 1 to ws-store-return-count(ws-idx)
+                       add il-transaction-amount
+                           to ws-store-return-amt(ws-idx)
+                   else if ws-transaction-code = ws-void-code
+                       add 1 to ws-store-void-count(ws-idx)
+                       add il-transaction-amount
+                           to ws-store-void-amt(ws-idx)
+                       end-if
+                       end-if
+                   end-if
+                   end-if
+               end-if
+           end-perform.
+
+      * accumulate payment-type totals across sales, layaways and
+      * returns
+       38-count-by-payment-type.
+           perform varying ws-idx from 1 by 1 until ws-idx > 3
+               if il-payment-type = ws-pmt-code(ws-idx)
+                   add 1 to ws-pmt-count(ws-idx)
+                   add il-transaction-amount to ws-pmt-amount(ws-idx)
+               end-if
+           end-perform.
+
 
        37-calculate-totals.
            
@@ -249,15 +826,17 @@
            move ws-returns-amount to ws-returns-amount-output.
            move ws-layaways-amount to ws-layaways-amount-output.
            move ws-sales-amount to ws-sales-amount-output.
+           move ws-voids-amount to ws-voids-amount-output.
 
        40-output-totals.
            write report-line from ws-total-sale-layaways-detail
            write report-line from ws-total-sale-detail.
            write report-line from ws-total-layaways-detail.
            write report-line from ws-total-returns-detail.
+           write report-line from ws-total-voids-detail.
            write report-line from ws-transaction-total-detail.
 
-           write report-line               
+           write report-line
                from ws-total-amount-detail after advancing 1 line.
            write report-line
                from ws-total-sale-amount-detail.
@@ -265,6 +844,8 @@
                from ws-total-layaways-amount-detail.
            write report-line
                from ws-total-return-amount-detail.
+           write report-line
+               from ws-total-void-amount-detail.
            write report-line
                from ws-grand-total-detail.
 
@@ -273,10 +854,193 @@
                after advancing 1 line.
            write report-line from ws-sales-percentage-detail.
 
+           perform 42-output-store-subtotals.
+           perform 44-output-payment-breakdown.
+           perform 46-output-accumulator-totals.
+
+      * per-store subtotal block, one per configured store
+       42-output-store-subtotals.
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-store-count
+               move ws-store-num(ws-idx) to ws-sst-store-num
+               move ws-store-name(ws-idx) to ws-sst-store-name
+               write report-line from ws-store-subtotal-heading
+                   after advancing 2 lines
+
+               move ws-store-sales-count(ws-idx) to ws-sst-sales-count
+               move ws-store-sales-amt(ws-idx) to ws-sst-sales-amt
+               write report-line from ws-store-subtotal-detail
+
+               move ws-store-layaway-count(ws-idx)
+                   to ws-sst-layaway-count
+               move ws-store-layaway-amt(ws-idx) to ws-sst-layaway-amt
+               write report-line from ws-store-subtotal-detail-2
+
+               move ws-store-return-count(ws-idx)
+                   to ws-sst-return-count
+               move ws-store-return-amt(ws-idx) to ws-sst-return-amt
+               write report-line from ws-store-subtotal-detail-3
+           end-perform.
+
+      * payment-type breakdown block - sales, layaways and returns
+       44-output-payment-breakdown.
+           write report-line from ws-payment-heading
+               after advancing 2 lines.
+           perform varying ws-idx from 1 by 1 until ws-idx > 3
+               move ws-pmt-code(ws-idx) to ws-pmt-detail-code
+               move ws-pmt-count(ws-idx) to ws-pmt-detail-count
+               move ws-pmt-amount(ws-idx) to ws-pmt-detail-amt
+               write report-line from ws-payment-detail
+           end-perform.
+
+      * a day of nothing but returns leaves ws-total-sale-layaways at
+      * zero - divide by it anyway and the program abends, so guard it
        50-calculate-percentage.
-           compute ws-layaways-percentage rounded = 
-               ws-total-layaways / ws-total-sale-layaways.
+           if ws-total-sale-layaways = 0
+               move "N/A" to ws-sales-percentage-display
+               move "N/A" to ws-layaways-percentage-display
+           else
+               compute ws-layaways-percentage rounded =
+                   ws-total-layaways / ws-total-sale-layaways
+               compute ws-sales-percentage rounded =
+                   ws-total-sales / ws-total-sale-layaways
+               string ws-sales-pct-int delimited by size
+                   "%" delimited by size
+                   into ws-sales-percentage-display
+               string ws-layaways-pct-int delimited by size
+                   "%" delimited by size
+                   into ws-layaways-percentage-display
+           end-if.
+
+      * records how many sale/layaway and return records this run
+      * split out, so the pipeline reconciliation program can prove
+      * that count matches what EDITS wrote and what Prog3/Prog4
+      * actually printed
+       45-write-recon-counts.
+           open output recon-count-file.
+           move ws-total-sale-layaways to rc-sale-layaway-count.
+           move ws-total-returns to rc-return-count.
+           move ws-total-voids to rc-void-count.
+           write recon-count-line.
+           close recon-count-file.
+
+      * prints the carried-forward MTD/YTD totals (this run's numbers
+      * are already folded in by 47-update-accumulators before this
+      * runs) so MTD/YTD is visible on every day's report, not just in
+      * the accumulator file
+       46-output-accumulator-totals.
+           write report-line from ws-mtd-heading
+               after advancing 2 lines.
+           move ws-mtd-sales-count to ws-mtd-sales-count-out.
+           move ws-mtd-sales-amt to ws-mtd-sales-amt-out.
+           write report-line from ws-mtd-sales-detail.
+           move ws-mtd-layaway-count to ws-mtd-layaway-count-out.
+           move ws-mtd-layaway-amt to ws-mtd-layaway-amt-out.
+           write report-line from ws-mtd-layaway-detail.
+           move ws-mtd-return-count to ws-mtd-return-count-out.
+           move ws-mtd-return-amt to ws-mtd-return-amt-out.
+           write report-line from ws-mtd-return-detail.
+           move ws-mtd-void-count to ws-mtd-void-count-out.
+           move ws-mtd-void-amt to ws-mtd-void-amt-out.
+           write report-line from ws-mtd-void-detail.
+
+           write report-line from ws-ytd-heading
+               after advancing 1 line.
+           move ws-ytd-sales-count to ws-ytd-sales-count-out.
+           move ws-ytd-sales-amt to ws-ytd-sales-amt-out.
+           write report-line from ws-ytd-sales-detail.
+           move ws-ytd-layaway-count to ws-ytd-layaway-count-out.
+           move ws-ytd-layaway-amt to ws-ytd-layaway-amt-out.
+           write report-line from ws-ytd-layaway-detail.
+           move ws-ytd-return-count to ws-ytd-return-count-out.
+           move ws-ytd-return-amt to ws-ytd-return-amt-out.
+           write report-line from ws-ytd-return-detail.
+           move ws-ytd-void-count to ws-ytd-void-count-out.
+           move ws-ytd-void-amt to ws-ytd-void-amt-out.
+           write report-line from ws-ytd-void-detail.
 
-           compute ws-sales-percentage rounded =
-               ws-total-sales / ws-total-sale-layaways.
+      * folds this run's totals into the carried-forward MTD/YTD
+      * totals and rewrites the accumulator file so the next run picks
+      * up where this one left off
+       47-update-accumulators.
+           add ws-total-sales to ws-mtd-sales-count ws-ytd-sales-count.
+           add ws-sales-amount to ws-mtd-sales-amt ws-ytd-sales-amt.
+           add ws-total-layaways
+               to ws-mtd-layaway-count ws-ytd-layaway-count.
+           add ws-layaways-amount
+               to ws-mtd-layaway-amt ws-ytd-layaway-amt.
+           add ws-total-returns
+               to ws-mtd-return-count ws-ytd-return-count.
+           add ws-returns-amount
+               to ws-mtd-return-amt ws-ytd-return-amt.
+           add ws-total-voids
+               to ws-mtd-void-count ws-ytd-void-count.
+           add ws-voids-amount
+               to ws-mtd-void-amt ws-ytd-void-amt.
+
+           move ws-run-yy to ac-year.
+           move ws-run-mm to ac-month.
+           move ws-mtd-sales-count to ac-mtd-sales-count.
+           move ws-mtd-sales-amt to ac-mtd-sales-amt.
+           move ws-mtd-layaway-count to ac-mtd-layaway-count.
+           move ws-mtd-layaway-amt to ac-mtd-layaway-amt.
+           move ws-mtd-return-count to ac-mtd-return-count.
+           move ws-mtd-return-amt to ac-mtd-return-amt.
+           move ws-ytd-sales-count to ac-ytd-sales-count.
+           move ws-ytd-sales-amt to ac-ytd-sales-amt.
+           move ws-ytd-layaway-count to ac-ytd-layaway-count.
+           move ws-ytd-layaway-amt to ac-ytd-layaway-amt.
+           move ws-ytd-return-count to ac-ytd-return-count.
+           move ws-ytd-return-amt to ac-ytd-return-amt.
+           move ws-mtd-void-count to ac-mtd-void-count.
+           move ws-mtd-void-amt to ac-mtd-void-amt.
+           move ws-ytd-void-count to ac-ytd-void-count.
+           move ws-ytd-void-amt to ac-ytd-void-amt.
+
+           open output accumulator-file.
+           write accum-record.
+           close accumulator-file.
+
+      * posts this run's per-store totals to the general ledger
+      * extract - one line per store per transaction type that had
+      * activity, in the layout the accounting system's import job
+      * expects
+       48-write-gl-extract.
+           open output gl-extract-file.
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-store-count
+               if ws-store-sales-count(ws-idx) > 0
+                   move ws-store-num(ws-idx) to gl-store-number
+                   move ws-gl-sales-account to gl-account-code
+                   move "C" to gl-debit-credit
+                   move ws-store-sales-amt(ws-idx) to gl-amount
+                   move "SALES" to gl-description
+                   write gl-extract-line
+               end-if
+               if ws-store-layaway-count(ws-idx) > 0
+                   move ws-store-num(ws-idx) to gl-store-number
+                   move ws-gl-layaway-account to gl-account-code
+                   move "C" to gl-debit-credit
+                   move ws-store-layaway-amt(ws-idx) to gl-amount
+                   move "LAYAWAYS" to gl-description
+                   write gl-extract-line
+               end-if
+               if ws-store-return-count(ws-idx) > 0
+                   move ws-store-num(ws-idx) to gl-store-number
+                   move ws-gl-return-account to gl-account-code
+                   move "D" to gl-debit-credit
+                   move ws-store-return-amt(ws-idx) to gl-amount
+                   move "RETURNS" to gl-description
+                   write gl-extract-line
+               end-if
+               if ws-store-void-count(ws-idx) > 0
+                   move ws-store-num(ws-idx) to gl-store-number
+                   move ws-gl-void-account to gl-account-code
+                   move "D" to gl-debit-credit
+                   move ws-store-void-amt(ws-idx) to gl-amount
+                   move "VOIDS" to gl-description
+                   write gl-extract-line
+               end-if
+           end-perform.
+           close gl-extract-file.
        end program DataSplitCount.
\ No newline at end of file
