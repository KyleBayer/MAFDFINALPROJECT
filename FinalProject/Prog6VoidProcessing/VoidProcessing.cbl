@@ -0,0 +1,568 @@
+       identification division.
+       program-id. VoidProcessing.
+       author. Joree Miranda, Kyle Bayer, Ashante Smith
+       date-written. 2026-08-08
+      * This is the sixth program in our MAFD 4201 Final Project. The
+      * purpose of this program is to produce a detail report of all
+      * voided/cancelled transactions, the same way TypeRProcessing
+      * does for returns.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+
+      * input-file declaration - this is the SORT's GIVING target,
+      * holding voids.dat re-ordered by store number so the store
+      * control break below always sees stores in sequence
+           select input-file
+           assign to dynamic ws-voids-sorted-filename
+           organization is line sequential.
+
+      * the physical file as DataSplitCount writes it, unsorted -
+      * read only by the SORT statement's USING clause
+           select raw-voids-file
+           assign to dynamic ws-raw-voids-filename
+           organization is line sequential.
+
+           select sort-work-file
+           assign to "../../../data/sortworkv.tmp".
+
+           select output-file
+           assign to dynamic ws-output-filename
+           organization is line sequential.
+
+      * machine-readable count of void records this run wrote, read
+      * back by the pipeline reconciliation program to prove no
+      * records went missing downstream
+           select recon-count-file
+           assign to dynamic ws-recon-count-filename
+           organization is line sequential.
+
+      * month-to-date/year-to-date accumulator - read at startup and
+      * rewritten at end-of-job so MTD/YTD totals carry forward across
+      * runs instead of resetting every day
+           select accumulator-file
+           assign to "../../../data/prog6accum.dat"
+           organization is line sequential
+           file status is ws-acc-file-status.
+
+      * store master - looked up so the store summary block can print
+      * a real store name instead of a bare two-digit number
+           select store-master-file
+           assign to "../../../data/storemaster.dat"
+           organization is indexed
+           access mode is random
+           record key is stm-store-number
+           file status is ws-stm-file-status.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is input-line
+           record contains 45 characters.
+
+       01 input-line.
+           05 il-transaction-code      pic X.
+           05 il-transaction-amount    pic 9(5)V99.
+           05 il-payment-type          pic XX.
+           05 il-store-number          pic XX.
+           05 il-invoice-number        pic X(9).
+           05 il-sku-code              pic X(15).
+      * not meaningful for voids - carried along only so the record
+      * layout matches every other program that reads this layout
+           05 il-return-reason-code    pic X.
+      * YYYYMMDD calendar date of the transaction
+           05 il-transaction-date      pic 9(8).
+
+       fd raw-voids-file
+           data record is rv-input-line
+           record contains 45 characters.
+
+       01 rv-input-line                pic x(45).
+
+       sd sort-work-file
+           data record is sw-sort-record.
+
+       01 sw-sort-record.
+           05 sw-transaction-code      pic X.
+           05 sw-transaction-amount    pic 9(5)V99.
+           05 sw-payment-type          pic XX.
+           05 sw-store-number          pic XX.
+           05 sw-invoice-number        pic X(9).
+           05 sw-sku-code              pic X(15).
+           05 sw-return-reason-code    pic X.
+           05 sw-transaction-date      pic 9(8).
+
+       fd output-file
+           data record is print-line
+           record contains 74 characters.
+
+       01 print-line                   pic x(74).
+
+       fd recon-count-file
+           data record is recon-count-line
+           record contains 9 characters.
+       01 recon-count-line             pic 9(9).
+
+       fd accumulator-file
+           data record is accum-record.
+       01 accum-record.
+           05 ac-year                  pic 99.
+           05 ac-month                 pic 99.
+           05 ac-mtd-void-count        pic 9(5).
+           05 ac-mtd-void-amt          pic 9(7)v99.
+           05 ac-ytd-void-count        pic 9(6).
+           05 ac-ytd-void-amt          pic 9(8)v99.
+
+       fd store-master-file
+           data record is store-master-record.
+       01 store-master-record.
+           05 stm-store-number         pic xx.
+           05 stm-store-name           pic x(20).
+           05 stm-store-region         pic x(10).
+
+       working-storage section.
+
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists
+       77 ws-batch-id                  pic x(8)
+           value spaces.
+       77 ws-batch-run-date            pic 9(8)
+           value 0.
+
+       77 ws-raw-voids-filename        pic x(40)
+           value spaces.
+       77 ws-voids-sorted-filename     pic x(40)
+           value spaces.
+       77 ws-output-filename           pic x(40)
+           value spaces.
+       77 ws-recon-count-filename      pic x(40)
+           value spaces.
+
+       77 ws-acc-file-status           pic xx
+           value spaces.
+
+       77 ws-stm-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-available        pic x
+           value "N".
+       01 ws-run-date                  pic 9(6)
+           value 0.
+       01 ws-run-year redefines ws-run-date.
+           05 ws-run-yy                pic 99.
+           05 ws-run-mm                pic 99.
+           05 ws-run-dd                pic 99.
+
+      * MTD/YTD totals - loaded from accumulator-file at startup, added
+      * to with this run's totals, rewritten at end-of-job
+       01 ws-mtd-void-count            pic 9(5) value 0.
+       01 ws-mtd-void-amt              pic 9(7)v99 value 0.
+       01 ws-ytd-void-count            pic 9(6) value 0.
+       01 ws-ytd-void-amt              pic 9(8)v99 value 0.
+
+       01 ws-mtd-heading.
+           05 filler                   pic x(36)
+               value "MONTH-TO-DATE TOTALS".
+       01 ws-ytd-heading.
+           05 filler                   pic x(36)
+               value "YEAR-TO-DATE TOTALS".
+
+       01 ws-mtd-void-detail.
+           05 filler                   pic x(19)
+               value "  VOIDS: ".
+           05 ws-mtd-void-count-out    pic zzzz9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-mtd-void-amt-out      pic $$,$$9.99
+               value 0.
+
+       01 ws-ytd-void-detail.
+           05 filler                   pic x(19)
+               value "  VOIDS: ".
+           05 ws-ytd-void-count-out    pic zzzzz9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-ytd-void-amt-out      pic $$,$$9.99
+               value 0.
+
+       01 ws-output-line.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-transaction-code      pic X
+               value spaces.
+           05 filler                   pic X(3)
+               value spaces.
+           05 ol-transaction-amount    pic $z9.99
+               value 0.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-payment-type          pic XX
+               value spaces.
+           05 filler                   pic X(3)
+               value spaces.
+           05 ol-store-number          pic XX
+               value spaces.
+           05 filler                   pic X(4)
+               value spaces.
+           05 ol-invoice-number        pic X(9)
+               value spaces.
+           05 filler                   pic X(4)
+               value spaces.
+           05 ol-sku-code              pic X(15)
+               value spaces.
+
+       01 ws-eof-flag                  pic x
+           value "N".
+
+      * store-level control-break fields
+       01 ws-store-current             pic XX
+           value spaces.
+
+       01 ws-store-void-count          pic 9(3)
+           value 0.
+
+       01 ws-store-void-amt            pic 9(6)V99
+           value 0.
+
+       01 ws-store-summary-heading.
+           05 filler                   pic x(9)
+               value "STORE #: ".
+           05 wss-store-num            pic XX
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 wss-store-name           pic x(20)
+               value spaces.
+
+       01 ws-store-void-detail.
+           05 filler                   pic x(24)
+               value "  STORE VOID TRANS: ".
+           05 wss-store-voids          pic 9(3)
+               value 0.
+
+       01 ws-store-void-amt-detail.
+           05 filler                   pic x(24)
+               value "  STORE VOID AMT: ".
+           05 wss-store-void-amt       pic $99,999.99
+               value 0.
+
+       01 ws-line-break                pic x(36)
+           value spaces.
+
+       01 ws-report-heading.
+           05 ws-date                  pic 9(6)
+               value 0.
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-time                  pic 9(8)
+               value 0.
+           05 filler                   pic x(12)
+               value spaces.
+           05 filler                   pic x(22)
+               value "VOID PROCESSSING".
+
+       01 ws-header.
+           05 filler                   pic x(4)
+               value "Code".
+           05 filler                   pic x(2)
+               value spaces.
+           05 filler                   pic x(6)
+               value "Amount".
+           05 filler                   pic x(1)
+               value spaces.
+           05 filler                   pic x(4)
+               value "Type".
+           05 filler                   pic x(1)
+               value spaces.
+           05 filler                   pic x(6)
+               value "Store#".
+           05 filler                   pic x(1)
+               value spaces.
+           05 filler                   pic x(8)
+               value "Invoice#".
+           05 filler                   pic x(5)
+               value spaces.
+           05 filler                   pic x(8)
+               value "SKU Code".
+
+       01 ws-group-names.
+           05 filler                   pic x(40)
+               value "KYLE BAYER, JOREE MIRANDA, ASHANTE SMITH".
+
+       01 ws-page-title.
+           05 filler                   pic x(22)
+               value "----------------------".
+           05 filler                   pic x(4)
+               value "PAGE".
+           05 filler                   pic x(1)
+               value spaces.
+           05 ws-page-count            pic 9
+               value 0.
+           05 filler                   pic x(23)
+               value "-----------------------".
+
+       01 ws-number-records.
+           05 filler                   pic x(19)
+               value "Number of Records: ".
+           05 ws-record-count          pic 9(9)
+               value 0.
+
+       01 ws-temp-total-amount         pic 9(6)v99
+           value 0.
+       01 ws-total-amount.
+           05 filler                   pic x(19)
+               value "Total Amount: ".
+           05 ws-total-amount-output   pic $99,999.99
+               value 0.
+
+       77 ws-lines-per-page            pic 99
+           value 20.
+       77 ws-line-count                pic 99
+           value 0.
+
+       procedure division.
+      * pick up this run's batch-id before anything else opens, since
+      * it's used to build the file names below
+           perform 01-load-batch-id.
+
+      * sort the raw file by store number ahead of the detail loop so
+      * the store control break below always sees stores in sequence
+           sort sort-work-file
+               on ascending key sw-store-number
+               using raw-voids-file
+               giving input-file.
+
+      * open files
+           open input input-file.
+           open output output-file.
+
+           perform 04-load-accumulators.
+
+           open input store-master-file.
+           if ws-stm-file-status = "00"
+               move "Y" to ws-stm-file-available
+           else
+               move "N" to ws-stm-file-available
+           end-if.
+
+      * read initial record from input-file
+           read input-file at end move "Y" to ws-eof-flag.
+
+           accept ws-date from date
+           accept ws-time from time
+
+           write print-line from ws-report-heading
+
+           write print-line from ws-line-break
+
+           write print-line from ws-group-names
+
+           write print-line from ws-line-break
+
+           perform 20-output-header
+
+           perform until ws-eof-flag = 'Y'
+               add 1 to ws-page-count
+               write print-line from ws-page-title
+
+               perform 00-main-logic
+               varying ws-line-count
+               from 1 by 1
+               until (ws-eof-flag = 'Y'
+                      OR ws-line-count > ws-lines-per-page)
+
+           end-perform.
+
+           if ws-store-current not = spaces
+               perform 14-output-store-summary
+           end-if.
+
+           write print-line from ws-number-records
+               after advancing 1 line.
+
+           write print-line from ws-total-amount
+
+           perform 46-update-accumulators.
+           perform 47-output-accumulator-totals.
+
+           perform 45-write-recon-count.
+
+           if ws-stm-file-available = "Y"
+               close store-master-file
+           end-if.
+           close input-file output-file.
+
+           goback.
+
+      * picks up the run's batch-id from the command line - same
+      * convention as EDITS/DataSplitCount - so this stage reads the
+      * same batch's voids.dat DataSplitCount just wrote
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/voids_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-raw-voids-filename.
+           string "../../../data/voids_sorted_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-voids-sorted-filename.
+           string "../../../data/Prog6Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-output-filename.
+           string "../../../data/prog6count_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-recon-count-filename.
+
+      * loads MTD/YTD totals carried forward from the last run - a new
+      * month rolls MTD back to zero and keeps YTD, a new year rolls
+      * both back to zero
+       04-load-accumulators.
+           accept ws-run-date from date.
+           open input accumulator-file.
+           if ws-acc-file-status = "00"
+               read accumulator-file
+                   at end
+                       continue
+                   not at end
+                       if ac-year = ws-run-yy
+                           move ac-ytd-void-count
+                               to ws-ytd-void-count
+                           move ac-ytd-void-amt to ws-ytd-void-amt
+                           if ac-month = ws-run-mm
+                               move ac-mtd-void-count
+                                   to ws-mtd-void-count
+                               move ac-mtd-void-amt
+                                   to ws-mtd-void-amt
+                           end-if
+                       end-if
+               end-read
+               close accumulator-file
+           end-if.
+
+       00-main-logic.
+           perform 13-check-store-break.
+           perform 30-processing-data.
+           perform 31-count-by-store.
+           perform 40-write-output.
+           perform 50-calculate-total.
+           read input-file at end move 'Y' to ws-eof-flag.
+
+      * store-number control break - a page/summary break happens
+      * only on an actual store change, not on the first record and
+      * not on the routine every-20-lines page break above
+       13-check-store-break.
+           if ws-store-current = spaces
+               move il-store-number to ws-store-current
+           else
+               if il-store-number not = ws-store-current
+                   perform 14-output-store-summary
+                   move 0 to ws-store-void-count
+                   move 0 to ws-store-void-amt
+                   move il-store-number to ws-store-current
+                   add 1 to ws-page-count
+                   write print-line from ws-page-title
+                   move 1 to ws-line-count
+               end-if
+           end-if.
+
+       14-output-store-summary.
+           move ws-store-current to wss-store-num.
+           move spaces to wss-store-name.
+           if ws-stm-file-available = "Y"
+               move ws-store-current to stm-store-number
+               read store-master-file
+                   invalid key
+                       continue
+                   not invalid key
+                       move stm-store-name to wss-store-name
+               end-read
+           end-if.
+           move ws-store-void-count to wss-store-voids.
+           move ws-store-void-amt to wss-store-void-amt.
+
+           write print-line from ws-store-summary-heading
+               after advancing 1 line.
+           write print-line from ws-store-void-detail.
+           write print-line from ws-store-void-amt-detail.
+
+       31-count-by-store.
+           add 1 to ws-store-void-count.
+           add il-transaction-amount to ws-store-void-amt.
+
+       20-output-header.
+           write print-line from ws-header
+           write print-line from ws-line-break.
+
+      * Moves input line to output line.
+       30-processing-data.
+           move il-invoice-number to ol-invoice-number
+           move il-payment-type to ol-payment-type
+           move il-sku-code to ol-sku-code
+           move il-store-number to ol-store-number
+           move il-transaction-amount to ol-transaction-amount
+           move il-transaction-code to ol-transaction-code.
+
+       40-write-output.
+           add 1 to ws-record-count.
+           write print-line from ws-output-line.
+
+       50-calculate-total.
+           add il-transaction-amount to ws-temp-total-amount.
+           move ws-temp-total-amount to ws-total-amount-output.
+
+      * records how many void records this run wrote, so the pipeline
+      * reconciliation program can prove that count matches what
+      * DataSplitCount split out and what this program printed
+       45-write-recon-count.
+           open output recon-count-file.
+           move ws-record-count to recon-count-line.
+           write recon-count-line.
+           close recon-count-file.
+
+      * folds this run's totals into the carried-forward MTD/YTD
+      * totals and rewrites the accumulator file
+       46-update-accumulators.
+           add ws-record-count
+               to ws-mtd-void-count ws-ytd-void-count.
+           add ws-temp-total-amount
+               to ws-mtd-void-amt ws-ytd-void-amt.
+
+           move ws-run-yy to ac-year.
+           move ws-run-mm to ac-month.
+           move ws-mtd-void-count to ac-mtd-void-count.
+           move ws-mtd-void-amt to ac-mtd-void-amt.
+           move ws-ytd-void-count to ac-ytd-void-count.
+           move ws-ytd-void-amt to ac-ytd-void-amt.
+
+           open output accumulator-file.
+           write accum-record.
+           close accumulator-file.
+
+      * prints the MTD/YTD totals, already folded in above
+       47-output-accumulator-totals.
+           write print-line from ws-mtd-heading
+               after advancing 2 lines.
+           move ws-mtd-void-count to ws-mtd-void-count-out.
+           move ws-mtd-void-amt to ws-mtd-void-amt-out.
+           write print-line from ws-mtd-void-detail.
+
+           write print-line from ws-ytd-heading
+               after advancing 1 line.
+           move ws-ytd-void-count to ws-ytd-void-count-out.
+           move ws-ytd-void-amt to ws-ytd-void-amt-out.
+           write print-line from ws-ytd-void-detail.
+
+       end program VoidProcessing.
