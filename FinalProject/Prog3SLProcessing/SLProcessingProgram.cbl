@@ -0,0 +1,950 @@
+       identification division.
+       program-id. SLProcessingProgram.
+       author. Joree Miranda, Kyle Bayer, Ashante Smith
+       date-written. 2018-04-19
+      *This is our 3rd program for our MAFD 4201 Final Project. It will
+      *output all of the sales and layaways transaction into a detailed
+      *report.
+
+       environment division.
+       configuration section.
+
+       file-control.
+
+      * input-file declaration - this is now the SORT's GIVING target,
+      * holding salelayaways.dat re-ordered by store then invoice
+      * number, so the detail loop below never has to sort anything
+      * itself and control breaks in 13-check-store-break stay in
+      * sequence
+           select input-file
+           assign to dynamic ws-sale-layaway-sorted-filename
+           organization is line sequential.
+
+      * the physical file as DataSplitCount writes it, unsorted -
+      * read only by the SORT statement's USING clause
+           select sale-layaway-file
+           assign to dynamic ws-sale-layaway-filename
+           organization is line sequential.
+
+           select sort-work-file
+           assign to "../../../data/sortwork.tmp".
+
+      * machine-readable count of records printed, read back by the
+      * pipeline reconciliation program
+           select recon-count-file
+           assign to dynamic ws-recon-count-filename
+           organization is line sequential.
+
+      * output file declarations
+           select output-file
+           assign to dynamic ws-output-filename
+           organization is line sequential.
+
+      * CSV export of the same detail lines as Prog3Report.out, for
+      * spreadsheet/downstream-system loads - plain comma-separated
+      * fields with the raw unedited amount/tax instead of the
+      * report's $zz,zz9.99 picture, since a dollar-edited amount can
+      * carry its own embedded comma and corrupt a naive CSV split
+           select csv-file
+           assign to dynamic ws-csv-filename
+           organization is line sequential.
+
+      * shared tax-rate reference - keeps this program and
+      * TypeRProcessing from drifting when the rate changes
+           select tax-rate-file
+           assign to "../../../data/taxrate.dat"
+           organization is line sequential
+           file status is ws-tr-file-status.
+
+      * month-to-date/year-to-date accumulator - read at startup and
+      * rewritten at end-of-job so MTD/YTD totals carry forward across
+      * runs instead of resetting every day
+           select accumulator-file
+           assign to "../../../data/prog3accum.dat"
+           organization is line sequential
+           file status is ws-acc-file-status.
+
+      * store master - looked up so the store summary block can print
+      * a real store name instead of a bare two-digit number
+           select store-master-file
+           assign to "../../../data/storemaster.dat"
+           organization is indexed
+           access mode is random
+           record key is stm-store-number
+           file status is ws-stm-file-status.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is input-line
+           record contains 45 characters.
+
+       01 input-line.
+           05 il-transaction-code      pic X.
+           05 il-transaction-amount    pic 9(5)V99.
+           05 il-payment-type          pic XX.
+           05 il-store-number          pic XX.
+           05 il-invoice-number        pic X(9).
+           05 il-sku-code              pic X(15).
+      * carried through from the shared record layout - not used here
+      * since this program only prints sales and layaways
+           05 il-return-reason-code    pic X.
+      * YYYYMMDD calendar date of the transaction
+           05 il-transaction-date      pic 9(8).
+
+       fd sale-layaway-file
+           data record is sl-input-line
+           record contains 45 characters.
+
+       01 sl-input-line                pic x(45).
+
+       sd sort-work-file
+           data record is sw-sort-record.
+
+       01 sw-sort-record.
+           05 sw-transaction-code      pic X.
+           05 sw-transaction-amount    pic 9(5)V99.
+           05 sw-payment-type          pic XX.
+           05 sw-store-number          pic XX.
+           05 sw-invoice-number        pic X(9).
+           05 sw-sku-code              pic X(15).
+           05 sw-return-reason-code    pic X.
+           05 sw-transaction-date      pic 9(8).
+
+       fd output-file
+           data record is print-line
+           record contains 87 characters.
+
+       01 print-line                   pic x(87).
+
+       fd csv-file
+           data record is csv-detail-line.
+       01 csv-detail-line.
+           05 csv-transaction-type     pic x(7).
+           05 filler                   pic x value ",".
+           05 csv-store-number         pic xx.
+           05 filler                   pic x value ",".
+           05 csv-invoice-number       pic x(9).
+           05 filler                   pic x value ",".
+           05 csv-sku-code             pic x(15).
+           05 filler                   pic x value ",".
+           05 csv-payment-type         pic x(6).
+           05 filler                   pic x value ",".
+           05 csv-transaction-amount   pic 9(5).99.
+           05 filler                   pic x value ",".
+           05 csv-tax-amount           pic 9999.99.
+
+       fd tax-rate-file
+           data record is tax-rate-record
+           record contains 3 characters.
+       01 tax-rate-record              pic 9v99.
+
+       fd recon-count-file
+           data record is recon-count-line
+           record contains 9 characters.
+       01 recon-count-line              pic 9(9).
+
+       fd accumulator-file
+           data record is accum-record.
+       01 accum-record.
+           05 ac-year                    pic 99.
+           05 ac-month                   pic 99.
+           05 ac-mtd-sale-count          pic 9(5).
+           05 ac-mtd-layaway-count       pic 9(5).
+           05 ac-mtd-amount              pic 9(7)v99.
+           05 ac-mtd-tax                 pic 9(6)v99.
+           05 ac-ytd-sale-count          pic 9(6).
+           05 ac-ytd-layaway-count       pic 9(6).
+           05 ac-ytd-amount              pic 9(8)v99.
+           05 ac-ytd-tax                 pic 9(7)v99.
+
+       fd store-master-file
+           data record is store-master-record.
+       01 store-master-record.
+           05 stm-store-number           pic xx.
+           05 stm-store-name             pic x(20).
+           05 stm-store-region           pic x(10).
+
+       working-storage section.
+
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists
+       77 ws-batch-id                  pic x(8)
+           value spaces.
+       77 ws-batch-run-date            pic 9(8)
+           value 0.
+
+       77 ws-sale-layaway-filename     pic x(40)
+           value spaces.
+       77 ws-sale-layaway-sorted-filename pic x(40)
+           value spaces.
+       77 ws-recon-count-filename      pic x(40)
+           value spaces.
+       77 ws-output-filename           pic x(40)
+           value spaces.
+       77 ws-csv-filename              pic x(40)
+           value spaces.
+
+       77 ws-tr-file-status            pic xx
+           value spaces.
+
+       77 ws-acc-file-status           pic xx
+           value spaces.
+
+       77 ws-stm-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-available        pic x
+           value "N".
+       01 ws-run-date                  pic 9(6)
+           value 0.
+       01 ws-run-year redefines ws-run-date.
+           05 ws-run-yy                pic 99.
+           05 ws-run-mm                pic 99.
+           05 ws-run-dd                pic 99.
+
+      * MTD/YTD totals - loaded from accumulator-file at startup, added
+      * to with this run's totals, rewritten at end-of-job
+       01 ws-mtd-sale-count            pic 9(5) value 0.
+       01 ws-mtd-layaway-count         pic 9(5) value 0.
+       01 ws-mtd-amount                pic 9(7)v99 value 0.
+       01 ws-mtd-tax                   pic 9(6)v99 value 0.
+       01 ws-ytd-sale-count            pic 9(6) value 0.
+       01 ws-ytd-layaway-count         pic 9(6) value 0.
+       01 ws-ytd-amount                pic 9(8)v99 value 0.
+       01 ws-ytd-tax                   pic 9(7)v99 value 0.
+
+       01 ws-mtd-heading.
+           05 filler                   pic x(36)
+               value "MONTH-TO-DATE TOTALS".
+       01 ws-ytd-heading.
+           05 filler                   pic x(36)
+               value "YEAR-TO-DATE TOTALS".
+
+       01 ws-mtd-sale-detail.
+           05 filler                   pic x(14)
+               value "  SALES: ".
+           05 ws-mtd-sale-count-out    pic zzzz9
+               value 0.
+       01 ws-mtd-layaway-detail.
+           05 filler                   pic x(14)
+               value "  LAYAWAYS: ".
+           05 ws-mtd-layaway-count-out pic zzzz9
+               value 0.
+       01 ws-mtd-amount-tax-detail.
+           05 filler                   pic x(9)
+               value "  AMOUNT: ".
+           05 ws-mtd-amount-out        pic $$,$$$,$$9.99
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(5)
+               value "TAX: ".
+           05 ws-mtd-tax-out           pic $$,$$9.99
+               value 0.
+
+       01 ws-ytd-sale-detail.
+           05 filler                   pic x(14)
+               value "  SALES: ".
+           05 ws-ytd-sale-count-out    pic zzzzz9
+               value 0.
+       01 ws-ytd-layaway-detail.
+           05 filler                   pic x(14)
+               value "  LAYAWAYS: ".
+           05 ws-ytd-layaway-count-out pic zzzzz9
+               value 0.
+       01 ws-ytd-amount-tax-detail.
+           05 filler                   pic x(9)
+               value "  AMOUNT: ".
+           05 ws-ytd-amount-out        pic $$,$$$,$$9.99
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(5)
+               value "TAX: ".
+           05 ws-ytd-tax-out           pic $$,$$9.99
+               value 0.
+
+       01 ws-title.
+           05 ws-date                  pic 9(6)
+               value 0.
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-time                  pic 9(8)
+               value 0.
+           05 filler                   pic x(12)
+               value spaces.
+           05 filler                   pic x(24)
+               value "SALES & LAYAWAYS REPORT".
+           05 filler                   pic x(12)
+               value spaces.
+           05 filler                   pic x(7)
+               value "GROUP 3".
+
+       01 ws-heading.
+           05 filler                   pic x(11)
+               value "TRANSACTION".
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(6)
+               value "AMOUNT".
+           05 filler                   pic x(7)
+               value spaces.
+           05 filler                   pic x(3)
+               value "TAX".
+           05 filler                   pic x(6)
+               value spaces.
+           05 filler                   pic x(12)
+               value "PAYMENT TYPE".
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(7)
+               value "STORE #".
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(9)
+               value "INVOICE #".
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(8)
+               value "SKU CODE".
+
+       01 ws-page-title.
+           05 filler                   pic x(40)
+               value "----------------------------------------".
+           05 filler                   pic x(4)
+               value "PAGE".
+           05 filler                   pic x(1)
+               value spaces.
+           05 ws-page-count            pic 9
+               value 0.
+           05 filler                   pic x(41)
+               value "-----------------------------------------".
+
+       01 ws-report-output.
+           05 ws-transaction-output    pic x(7)
+               value spaces.
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-transaction-amount    pic $zz,zz9.99
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-tax-output            pic $zz,zz9.99
+               value 0.
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-payment-output        pic X(6)
+               value spaces.
+           05 filler                   pic x(8)
+               value spaces.
+           05 ws-store-number          pic XX
+               value spaces.
+           05 filler                   pic x(6)
+               value spaces.
+           05 ws-invoice-number        pic X(9)
+               value spaces.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-sku-code              pic X(15)
+               value spaces.
+
+
+       01 ws-eof-flag                  pic X
+           value 'N'.
+
+       01 ws-total-sale-detail.
+           05 filler                   pic x(24)
+               value "SALE TRANSACTIONS: ".
+           05 ws-total-sales           pic 9(2)
+               value 0.
+
+       01 ws-total-layaways-detail.
+           05 filler                   pic x(24)
+               value "LAYAWAY TRANSACTIONS: ".
+           05 ws-total-layaways        pic 9(2)
+               value 0.
+
+       01 ws-tax                       pic 9999v99
+           value 0.
+
+       01 ws-total-cash                pic 99
+           value 0.
+
+       01 ws-total-credit              pic 99
+           value 0.
+
+       01 ws-total-debit               pic 99
+           value 0.
+
+       01 ws-total-tax                 pic 9999v99
+           value 0.
+
+       01 ws-total-amount              pic 9(6)v99
+           value 0.
+
+       01 ws-layaways-amount           pic 9(6)v99
+           value 0.
+
+       01 ws-sales-amount              pic 9(6)v99
+           value 0.
+
+       01 ws-total-sale-layaways       pic 999
+           value 0.
+
+       01 ws-payment-type              pic x(2)
+           value spaces.
+
+       01 ws-transaction-code          pic X
+           value spaces.
+
+       01 ws-cash-percentage-detail.
+           05 filler                   pic x(24)
+               value "CASH PERCENTAGE: ".
+           05 ws-cash-percentage       pic V99
+               value 0.
+           05 filler                   pic X
+               value "%".
+
+       01 ws-credit-percentage-detail.
+           05 filler                   pic x(24)
+               value "CREDIT PERCENTAGE: ".
+           05 ws-credit-percentage     pic V99
+               value 0.
+           05 filler                   pic x
+               value "%".
+
+       01 ws-debit-percentage-detail.
+           05 filler                   pic x(24)
+               value "DEBIT PERCENTAGE: ".
+           05 ws-debit-percentage      pic V99
+               value 0.
+           05 filler                   pic x
+               value "%".
+
+       01 ws-total-tax-detail.
+           05 filler                   pic x(24)
+               value "TOTAL TAX: ".
+           05 ws-total-tax-output      pic $z9,999.99
+               value 0.
+
+       01 ws-total-layaways-amount-detail.
+           05 filler                      pic x(24)
+               value "TOTAL LAYAWAYS AMOUNT: ".
+           05 ws-layaways-amount-output   pic $z9,999.99
+               value 0.
+
+       01 ws-total-sale-amount-detail.
+           05 filler                      pic x(24)
+               value "TOTAL SALES AMOUNT: ".
+           05 ws-sales-amount-output      pic $99,999.99
+               value 0.
+
+       01 ws-total-amount-detail.
+           05 filler                      pic x(24)
+               value "TOTAL AMOUNT: ".
+           05 ws-total-amount-output      pic $99,999.99
+               value 0.
+
+      * store-level control-break fields
+       01 ws-store-current             pic XX
+           value spaces.
+
+       01 ws-store-sales-count         pic 9(2)
+           value 0.
+
+       01 ws-store-layaways-count      pic 9(2)
+           value 0.
+
+       01 ws-store-sales-amt           pic 9(6)v99
+           value 0.
+
+       01 ws-store-layaways-amt        pic 9(6)v99
+           value 0.
+
+       01 ws-store-tax-amt             pic 9999v99
+           value 0.
+
+       01 ws-store-summary-heading.
+           05 filler                   pic x(9)
+               value "STORE #: ".
+           05 wss-store-num            pic XX
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 wss-store-name           pic x(20)
+               value spaces.
+
+       01 ws-store-sales-detail.
+           05 filler                   pic x(24)
+               value "  STORE SALES TRANS: ".
+           05 wss-store-sales          pic 9(2)
+               value 0.
+
+       01 ws-store-layaways-detail.
+           05 filler                   pic x(24)
+               value "  STORE LAYAWAY TRANS: ".
+           05 wss-store-layaways       pic 9(2)
+               value 0.
+
+       01 ws-store-sales-amt-detail.
+           05 filler                   pic x(24)
+               value "  STORE SALES AMT: ".
+           05 wss-store-sales-amt      pic $99,999.99
+               value 0.
+
+       01 ws-store-layaways-amt-detail.
+           05 filler                   pic x(24)
+               value "  STORE LAYAWAYS AMT: ".
+           05 wss-store-layaways-amt   pic $99,999.99
+               value 0.
+
+       01 ws-store-tax-detail.
+           05 filler                   pic x(24)
+               value "  STORE TAX: ".
+           05 wss-store-tax            pic $z9,999.99
+               value 0.
+
+       01 ws-page-subtotal-label.
+           05 filler                   pic x(25)
+               value "RUNNING SUBTOTAL - PAGE ".
+           05 wsp-subtotal-page        pic Z9
+               value 0.
+
+       77 ws-cash-code                 pic xx
+           value "CA".
+
+       77 ws-credit-code               pic xx
+           value "CR".
+
+       77 ws-debit-code                pic xx
+           value "DB".
+
+       77 ws-line-count                pic 99
+           value 0.
+
+       77 ws-lines-per-page            pic 99
+           value 20.
+
+       77 ws-sale-transaction-code     pic x
+           value "S".
+
+       77 ws-layaway-transaction-code  pic x
+           value "L".
+
+      * default used if taxrate.dat isn't present - kept in sync with
+      * TypeRProcessing's default by the shared taxrate.dat file
+       77 ws-tax-percent               pic 9v99
+           value 0.13.
+
+       77 ws-sale-code                 pic x
+           value 'S'.
+
+       77 ws-layaway-code              pic x
+           value "L".
+
+       procedure division.
+      * pick up this run's batch-id before anything else opens, since
+      * it's used to build the file names below
+           perform 01-load-batch-id.
+
+      * sort the raw file by store then invoice number ahead of the
+      * detail loop, so Prog3Report.out prints in a useful order and
+      * the store control break above always sees stores in sequence
+           sort sort-work-file
+               on ascending key sw-store-number sw-invoice-number
+               using sale-layaway-file
+               giving input-file.
+
+           open input input-file.
+           open output output-file csv-file.
+
+           perform 02-load-tax-rate.
+           perform 03-load-accumulators.
+
+           open input store-master-file.
+           if ws-stm-file-status = "00"
+               move "Y" to ws-stm-file-available
+           else
+               move "N" to ws-stm-file-available
+           end-if.
+
+           read input-file at end move 'Y' to ws-eof-flag.
+           accept ws-date from date.
+           accept ws-time from time.
+
+           write print-line from ws-title.
+
+           perform until ws-eof-flag = 'Y'
+               add 1 to ws-page-count
+               write print-line from ws-page-title
+               write print-line from ws-heading
+
+               perform 00-main
+                   varying ws-line-count
+                   from 1 by 1
+                   until (ws-eof-flag = 'Y'
+                       OR ws-line-count > ws-lines-per-page)
+
+               perform 45-output-page-subtotal
+           end-perform.
+
+           if ws-store-current not = spaces
+               perform 14-output-store-summary
+           end-if.
+
+           perform 46-update-accumulators.
+           perform 40-output-totals.
+           perform 41-write-recon-count.
+
+           if ws-stm-file-available = "Y"
+               close store-master-file
+           end-if.
+           close input-file output-file csv-file.
+
+           goback.
+
+      * picks up the run's batch-id from the command line - same
+      * convention as EDITS/DataSplitCount - so this stage reads the
+      * same batch's salelayaways.dat DataSplitCount just wrote
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/salelayaways_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-sale-layaway-filename.
+           string "../../../data/salelayaways_sorted_"
+               delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-sale-layaway-sorted-filename.
+           string "../../../data/prog3count_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-recon-count-filename.
+           string "../../../data/Prog3Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-output-filename.
+           string "../../../data/Prog3Detail_" delimited by size
+               ws-batch-id delimited by space
+               ".csv" delimited by size
+               into ws-csv-filename.
+
+      * loads the shared tax rate so this program and TypeRProcessing
+      * can't drift out of sync - falls back to the compiled-in
+      * default if taxrate.dat isn't present
+       02-load-tax-rate.
+           open input tax-rate-file.
+           if ws-tr-file-status = "00"
+               read tax-rate-file
+                   at end
+                       continue
+                   not at end
+                       move tax-rate-record to ws-tax-percent
+               end-read
+               close tax-rate-file
+           end-if.
+
+      * loads MTD/YTD totals carried forward from the last run - a new
+      * month rolls MTD back to zero and keeps YTD, a new year rolls
+      * both back to zero
+       03-load-accumulators.
+           accept ws-run-date from date.
+           open input accumulator-file.
+           if ws-acc-file-status = "00"
+               read accumulator-file
+                   at end
+                       continue
+                   not at end
+                       if ac-year = ws-run-yy
+                           move ac-ytd-sale-count to ws-ytd-sale-count
+                           move ac-ytd-layaway-count
+                               to ws-ytd-layaway-count
+                           move ac-ytd-amount to ws-ytd-amount
+                           move ac-ytd-tax to ws-ytd-tax
+                           if ac-month = ws-run-mm
+                               move ac-mtd-sale-count
+                                   to ws-mtd-sale-count
+                               move ac-mtd-layaway-count
+                                   to ws-mtd-layaway-count
+                               move ac-mtd-amount to ws-mtd-amount
+                               move ac-mtd-tax to ws-mtd-tax
+                           end-if
+                       end-if
+               end-read
+               close accumulator-file
+           end-if.
+
+       00-main.
+           perform 10-process-lines.
+           perform 13-check-store-break.
+           perform 11-format-payment.
+           perform 12-format-transaction-code.
+           perform 15-calculate-tax.
+           perform 20-write-records.
+           perform 30-count.
+           perform 31-count-by-store.
+           perform 32-calculate-percentage.
+           perform 37-calculate-totals.
+
+           read input-file at end move 'Y' to ws-eof-flag.
+
+       10-process-lines.
+           move il-transaction-code to ws-transaction-code.
+           move il-transaction-amount to ws-transaction-amount.
+           move il-payment-type to ws-payment-type.
+           move il-store-number to ws-store-number.
+           move il-invoice-number to ws-invoice-number.
+           move il-sku-code to ws-sku-code.
+
+      * store-number control break - a page/summary break happens
+      * only on an actual store change, not on the first record and
+      * not on the routine every-20-lines page break above
+       13-check-store-break.
+           if ws-store-current = spaces
+               move ws-store-number to ws-store-current
+           else
+               if ws-store-number not = ws-store-current
+                   perform 14-output-store-summary
+                   move 0 to ws-store-sales-count
+                   move 0 to ws-store-layaways-count
+                   move 0 to ws-store-sales-amt
+                   move 0 to ws-store-layaways-amt
+                   move 0 to ws-store-tax-amt
+                   move ws-store-number to ws-store-current
+                   add 1 to ws-page-count
+                   write print-line from ws-page-title
+                   write print-line from ws-heading
+                   move 1 to ws-line-count
+               end-if
+           end-if.
+
+       14-output-store-summary.
+           move ws-store-current to wss-store-num.
+           move spaces to wss-store-name.
+           if ws-stm-file-available = "Y"
+               move ws-store-current to stm-store-number
+               read store-master-file
+                   invalid key
+                       continue
+                   not invalid key
+                       move stm-store-name to wss-store-name
+               end-read
+           end-if.
+           move ws-store-sales-count to wss-store-sales.
+           move ws-store-layaways-count to wss-store-layaways.
+           move ws-store-sales-amt to wss-store-sales-amt.
+           move ws-store-layaways-amt to wss-store-layaways-amt.
+           move ws-store-tax-amt to wss-store-tax.
+
+           write print-line from ws-store-summary-heading
+               after advancing 1 line.
+           write print-line from ws-store-sales-detail.
+           write print-line from ws-store-layaways-detail.
+           write print-line from ws-store-sales-amt-detail.
+           write print-line from ws-store-layaways-amt-detail.
+           write print-line from ws-store-tax-detail.
+
+       11-format-payment.
+           if (ws-payment-type = ws-cash-code) then
+               move "CASH" to ws-payment-output
+           else if(ws-payment-type = ws-credit-code) then
+                    move "CREDIT" to ws-payment-output
+                else if(ws-payment-type = ws-debit-code) then
+                         move "DEBIT" to ws-payment-output
+                     end-if
+                end-if
+           end-if.
+
+       12-format-transaction-code.
+           if (ws-transaction-code = ws-sale-code) then
+               move "SALE" to ws-transaction-output
+           else if (ws-transaction-code = ws-layaway-code) then
+                    move "LAYAWAY" to ws-transaction-output
+                end-if
+           end-if.
+
+       15-calculate-tax.
+           compute ws-tax rounded = 
+               il-transaction-amount * ws-tax-percent.
+
+           move ws-tax to ws-tax-output.
+
+
+       20-write-records.
+           write print-line from ws-report-output
+               after advancing 1 line.
+
+           move ws-transaction-output   to csv-transaction-type.
+           move ws-store-number         to csv-store-number.
+           move ws-invoice-number       to csv-invoice-number.
+           move ws-sku-code             to csv-sku-code.
+           move ws-payment-output       to csv-payment-type.
+           move il-transaction-amount   to csv-transaction-amount.
+           move ws-tax                  to csv-tax-amount.
+           write csv-detail-line.
+
+       30-count.
+           if (ws-transaction-code = ws-sale-transaction-code)
+               add 1 to ws-total-sales
+               add 1 to ws-total-sale-layaways
+               add il-transaction-amount to ws-sales-amount
+           else if(ws-transaction-code = ws-layaway-transaction-code)
+               add 1 to ws-total-layaways
+               add 1 to ws-total-sale-layaways
+               add il-transaction-amount to ws-layaways-amount
+               end-if
+           end-if.
+
+           if (ws-payment-type = ws-cash-code) then
+               add 1 to ws-total-cash
+           else if (ws-payment-type = ws-credit-code) then
+                    add 1 to ws-total-credit
+                else if (ws-payment-type = ws-debit-code) then
+                         add 1 to ws-total-debit
+                     end-if
+                end-if
+           end-if.
+
+       31-count-by-store.
+           if (ws-transaction-code = ws-sale-transaction-code)
+               add 1 to ws-store-sales-count
+               add il-transaction-amount to ws-store-sales-amt
+           else if (ws-transaction-code = ws-layaway-transaction-code)
+               add 1 to ws-store-layaways-count
+               add il-transaction-amount to ws-store-layaways-amt
+               end-if
+           end-if.
+
+           add ws-tax to ws-store-tax-amt.
+
+       32-calculate-percentage.
+           compute ws-cash-percentage rounded =
+               ws-total-cash / ws-total-sale-layaways.
+
+           compute ws-credit-percentage rounded =
+               ws-total-credit / ws-total-sale-layaways.
+
+           compute ws-debit-percentage rounded =
+               ws-total-debit / ws-total-sale-layaways.
+
+
+
+       37-calculate-totals.
+           
+           add ws-layaways-amount ws-sales-amount giving 
+               ws-total-amount.
+           
+           multiply ws-total-amount by ws-tax-percent giving
+               ws-total-tax rounded.
+
+           move ws-total-tax to ws-total-tax-output.
+           move ws-total-amount to ws-total-amount-output.
+           move ws-layaways-amount to ws-layaways-amount-output.
+           move ws-sales-amount to ws-sales-amount-output.
+           
+
+
+
+      * running total-to-date, written at the bottom of every page so
+      * a reader doesn't have to wait for the last page for a total -
+      * uses the same running fields 40-output-totals prints as the
+      * final grand total, which are already current through the last
+      * record processed on this page
+       45-output-page-subtotal.
+           move ws-page-count to wsp-subtotal-page.
+
+           write print-line from ws-page-subtotal-label
+               after advancing 2 lines.
+           write print-line from ws-total-sale-detail.
+           write print-line from ws-total-layaways-detail.
+           write print-line from ws-cash-percentage-detail.
+           write print-line from ws-credit-percentage-detail.
+           write print-line from ws-debit-percentage-detail.
+           write print-line from ws-total-sale-amount-detail.
+           write print-line from ws-total-layaways-amount-detail.
+           write print-line from ws-total-amount-detail.
+           write print-line from ws-total-tax-detail.
+
+       40-output-totals.
+           write print-line from ws-total-layaways-detail
+               after advancing 2 lines.
+           write print-line from ws-total-sale-detail.
+
+           write print-line from ws-cash-percentage-detail
+               after advancing 1 line.
+           write print-line from ws-credit-percentage-detail.
+           write print-line from ws-debit-percentage-detail.
+
+           write print-line               
+               from ws-total-amount-detail after advancing 1 line.
+           write print-line
+               from ws-total-sale-amount-detail.
+           write print-line
+               from ws-total-layaways-amount-detail.
+           write print-line from ws-total-tax-detail.
+
+           perform 47-output-accumulator-totals.
+
+      * records how many sale/layaway records this run wrote, so the
+      * pipeline reconciliation program can prove that count matches
+      * what DataSplitCount split out and what this program printed
+       41-write-recon-count.
+           open output recon-count-file.
+           move ws-total-sale-layaways to recon-count-line.
+           write recon-count-line.
+           close recon-count-file.
+
+      * folds this run's totals into the carried-forward MTD/YTD
+      * totals, prints them, and rewrites the accumulator file
+       46-update-accumulators.
+           add ws-total-sales to ws-mtd-sale-count ws-ytd-sale-count.
+           add ws-total-layaways
+               to ws-mtd-layaway-count ws-ytd-layaway-count.
+           add ws-total-amount to ws-mtd-amount ws-ytd-amount.
+           add ws-total-tax to ws-mtd-tax ws-ytd-tax.
+
+           move ws-run-yy to ac-year.
+           move ws-run-mm to ac-month.
+           move ws-mtd-sale-count to ac-mtd-sale-count.
+           move ws-mtd-layaway-count to ac-mtd-layaway-count.
+           move ws-mtd-amount to ac-mtd-amount.
+           move ws-mtd-tax to ac-mtd-tax.
+           move ws-ytd-sale-count to ac-ytd-sale-count.
+           move ws-ytd-layaway-count to ac-ytd-layaway-count.
+           move ws-ytd-amount to ac-ytd-amount.
+           move ws-ytd-tax to ac-ytd-tax.
+
+           open output accumulator-file.
+           write accum-record.
+           close accumulator-file.
+
+      * prints the MTD/YTD totals, already folded in above
+       47-output-accumulator-totals.
+           write print-line from ws-mtd-heading
+               after advancing 2 lines.
+           move ws-mtd-sale-count to ws-mtd-sale-count-out.
+           write print-line from ws-mtd-sale-detail.
+           move ws-mtd-layaway-count to ws-mtd-layaway-count-out.
+           write print-line from ws-mtd-layaway-detail.
+           move ws-mtd-amount to ws-mtd-amount-out.
+           move ws-mtd-tax to ws-mtd-tax-out.
+           write print-line from ws-mtd-amount-tax-detail.
+
+           write print-line from ws-ytd-heading
+               after advancing 1 line.
+           move ws-ytd-sale-count to ws-ytd-sale-count-out.
+           write print-line from ws-ytd-sale-detail.
+           move ws-ytd-layaway-count to ws-ytd-layaway-count-out.
+           write print-line from ws-ytd-layaway-detail.
+           move ws-ytd-amount to ws-ytd-amount-out.
+           move ws-ytd-tax to ws-ytd-tax-out.
+           write print-line from ws-ytd-amount-tax-detail.
+
+       end program SLProcessingProgram.
\ No newline at end of file
