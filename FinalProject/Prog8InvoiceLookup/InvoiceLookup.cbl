@@ -0,0 +1,496 @@
+       identification division.
+       program-id. InvoiceLookup.
+       author. Joree Miranda, Kyle Bayer, Ashante Smith
+       date-written. 2026-08-08
+      * This is the eighth program in our MAFD 4201 Final Project. It
+      * is a standalone utility, not a pipeline step - given a batch-id
+      * and an invoice number on the command line, it reprints that
+      * invoice's valid-file record and reports which of the
+      * type-specific files (salelayaways/returns/voids) it landed in,
+      * so customer service can answer "what happened to invoice X"
+      * without combing through a whole day's batch by hand.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+
+      * same batch-scoped indexed file EDITS writes - keyed by invoice
+      * number, so the lookup below is a single direct read instead of
+      * a scan
+           select valid-file
+           assign to dynamic ws-valid-filename
+           organization is indexed
+           access mode is random
+           record key is vl-invoice-number
+           file status is ws-vf-file-status.
+
+      * the three type-specific files DataSplitCount wrote - none of
+      * them are keyed, so finding one invoice means scanning each
+      * sequentially start to end
+           select sale-layaways-file
+           assign to dynamic ws-sale-layaways-filename
+           organization is line sequential
+           file status is ws-sll-file-status.
+
+           select returns-file
+           assign to dynamic ws-returns-filename
+           organization is line sequential
+           file status is ws-rl-file-status.
+
+           select voids-file
+           assign to dynamic ws-voids-filename
+           organization is line sequential
+           file status is ws-vdl-file-status.
+
+           select output-file
+           assign to dynamic ws-output-filename
+           organization is line sequential.
+
+      * store/SKU masters - looked up so the reprint can show real
+      * names instead of bare codes, same as every other report in
+      * this chain
+           select store-master-file
+           assign to "../../../data/storemaster.dat"
+           organization is indexed
+           access mode is random
+           record key is stm-store-number
+           file status is ws-stm-file-status.
+
+           select sku-master-file
+           assign to "../../../data/skumaster.dat"
+           organization is indexed
+           access mode is random
+           record key is sm-sku-code
+           file status is ws-skm-file-status.
+
+       data division.
+       file section.
+
+       fd valid-file
+           data record is valid-record.
+       01 valid-record.
+           05 vl-transaction-code      pic X.
+           05 vl-transaction-amount    pic 9(5)V99.
+           05 vl-payment-type          pic XX.
+           05 vl-store-number          pic XX.
+           05 vl-invoice-number        pic X(9).
+           05 vl-sku-code              pic X(15).
+           05 vl-return-reason-code    pic X.
+           05 vl-transaction-date      pic 9(8).
+
+       fd sale-layaways-file
+           data record is sale-layaways-line
+           record contains 45 characters.
+
+       01 sale-layaways-line.
+           05 sll-transaction-code     pic X.
+           05 sll-transaction-amount   pic 9(5)V99.
+           05 sll-payment-type         pic XX.
+           05 sll-store-number         pic XX.
+           05 sll-invoice-number       pic X(9).
+           05 sll-sku-code             pic X(15).
+           05 sll-return-reason-code   pic X.
+           05 sll-transaction-date     pic 9(8).
+
+       fd returns-file
+           data record is returns-line
+           record contains 45 characters.
+
+       01 returns-line.
+           05 rl-transaction-code      pic X.
+           05 rl-transaction-amount    pic 9(5)V99.
+           05 rl-payment-type          pic XX.
+           05 rl-store-number          pic XX.
+           05 rl-invoice-number        pic X(9).
+           05 rl-sku-code              pic X(15).
+           05 rl-return-reason-code    pic X.
+           05 rl-transaction-date      pic 9(8).
+
+       fd voids-file
+           data record is voids-line
+           record contains 45 characters.
+
+       01 voids-line.
+           05 vdl-transaction-code     pic X.
+           05 vdl-transaction-amount   pic 9(5)V99.
+           05 vdl-payment-type         pic XX.
+           05 vdl-store-number         pic XX.
+           05 vdl-invoice-number       pic X(9).
+           05 vdl-sku-code             pic X(15).
+           05 vdl-return-reason-code   pic X.
+           05 vdl-transaction-date     pic 9(8).
+
+       fd output-file
+           data record is print-line
+           record contains 74 characters.
+
+       01 print-line                   pic x(74).
+
+       fd store-master-file
+           data record is store-master-record.
+       01 store-master-record.
+           05 stm-store-number         pic xx.
+           05 stm-store-name           pic x(20).
+           05 stm-store-region         pic x(10).
+
+       fd sku-master-file
+           data record is sku-master-record.
+       01 sku-master-record.
+           05 sm-sku-code               pic x(15).
+           05 sm-sku-description        pic x(20).
+
+       working-storage section.
+
+      * batch-id and invoice-number are two distinct command-line
+      * arguments - ARGUMENT-NUMBER/ARGUMENT-VALUE is used instead of
+      * COMMAND-LINE (which returns the whole line as one string),
+      * the same way EDITS reads its own batch-id/resubmit-flag
+      * arguments
+       77 ws-arg-num                   pic 9
+           value 0.
+       77 ws-batch-id                  pic x(8)
+           value spaces.
+       77 ws-invoice-number            pic x(9)
+           value spaces.
+
+       77 ws-valid-filename            pic x(40)
+           value spaces.
+       77 ws-sale-layaways-filename    pic x(40)
+           value spaces.
+       77 ws-returns-filename          pic x(40)
+           value spaces.
+       77 ws-voids-filename            pic x(40)
+           value spaces.
+       77 ws-output-filename           pic x(40)
+           value spaces.
+
+       77 ws-vf-file-status            pic xx
+           value spaces.
+       77 ws-sll-file-status           pic xx
+           value spaces.
+       77 ws-rl-file-status            pic xx
+           value spaces.
+       77 ws-vdl-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-available        pic x
+           value "N".
+       77 ws-skm-file-status           pic xx
+           value spaces.
+       77 ws-skm-file-available        pic x
+           value "N".
+
+       77 ws-found-in-valid            pic x
+           value "N".
+       77 ws-found-in-sale-layaways    pic x
+           value "N".
+       77 ws-found-in-returns          pic x
+           value "N".
+       77 ws-found-in-voids            pic x
+           value "N".
+
+       77 ws-args-ok                    pic x
+           value "Y".
+
+       77 ws-eof-flag                  pic x
+           value "N".
+
+       01 ws-store-name                pic x(20)
+           value spaces.
+       01 ws-sku-description           pic x(20)
+           value spaces.
+
+       01 ws-heading-line.
+           05 filler                   pic x(17)
+               value "INVOICE LOOKUP: ".
+           05 wh-invoice-number        pic X(9)
+               value spaces.
+
+       01 ws-not-found-line.
+           05 filler                   pic x(40)
+               value "INVOICE NOT FOUND IN VALID-FILE".
+
+       01 ws-detail-line-1.
+           05 filler                   pic x(15)
+               value "  TRAN CODE: ".
+           05 dl1-transaction-code     pic X
+               value spaces.
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(10)
+               value "  AMOUNT: ".
+           05 dl1-transaction-amount   pic $z9.99
+               value 0.
+
+       01 ws-detail-line-2.
+           05 filler                   pic x(15)
+               value "  STORE #: ".
+           05 dl2-store-number         pic XX
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 dl2-store-name           pic x(20)
+               value spaces.
+
+       01 ws-detail-line-3.
+           05 filler                   pic x(15)
+               value "  SKU CODE: ".
+           05 dl3-sku-code             pic X(15)
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 dl3-sku-description      pic x(20)
+               value spaces.
+
+       01 ws-detail-line-4.
+           05 filler                   pic x(16)
+               value "  PAYMENT TYPE: ".
+           05 dl4-payment-type         pic XX
+               value spaces.
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(16)
+               value "  TRAN DATE: ".
+           05 dl4-transaction-date     pic 9(8)
+               value 0.
+
+       01 ws-location-heading.
+           05 filler                   pic x(30)
+               value "  FOUND IN THESE BATCH FILES:".
+
+       01 ws-location-line.
+           05 filler                   pic x(4)
+               value spaces.
+           05 wl-file-name             pic x(20)
+               value spaces.
+
+       procedure division.
+      * picks up the batch-id and invoice-number command-line
+      * arguments and builds this batch's file names from them
+           perform 01-load-args.
+           if ws-args-ok is not equal to "Y"
+               goback
+           end-if.
+
+           open input valid-file.
+           move ws-invoice-number to vl-invoice-number.
+           if ws-vf-file-status = "00"
+               read valid-file
+                   invalid key
+                       move "N" to ws-found-in-valid
+                   not invalid key
+                       move "Y" to ws-found-in-valid
+               end-read
+               close valid-file
+           else
+               move "N" to ws-found-in-valid
+           end-if.
+
+           open input store-master-file.
+           if ws-stm-file-status = "00"
+               move "Y" to ws-stm-file-available
+           else
+               move "N" to ws-stm-file-available
+           end-if.
+
+           open input sku-master-file.
+           if ws-skm-file-status = "00"
+               move "Y" to ws-skm-file-available
+           else
+               move "N" to ws-skm-file-available
+           end-if.
+
+           perform 20-scan-sale-layaways.
+           perform 21-scan-returns.
+           perform 22-scan-voids.
+
+           if ws-stm-file-available = "Y"
+               close store-master-file
+           end-if.
+           if ws-skm-file-available = "Y"
+               close sku-master-file
+           end-if.
+
+           open output output-file.
+           perform 30-print-results.
+           close output-file.
+
+           goback.
+
+      * reads the batch-id (argument 1) and invoice number (argument
+      * 2) independently, the same ARGUMENT-NUMBER/ARGUMENT-VALUE
+      * mechanism EDITS uses for its own arguments, and builds this
+      * batch's file names
+       01-load-args.
+           move 1 to ws-arg-num.
+           display ws-arg-num upon argument-number.
+           accept ws-batch-id from argument-value
+               on exception
+                   move spaces to ws-batch-id
+           end-accept.
+           if ws-batch-id = spaces
+               display "BATCH-ID ARGUMENT REQUIRED" upon console
+               move 16 to return-code
+               move "N" to ws-args-ok
+           end-if.
+
+           move 2 to ws-arg-num.
+           display ws-arg-num upon argument-number.
+           accept ws-invoice-number from argument-value
+               on exception
+                   move spaces to ws-invoice-number
+           end-accept.
+           if ws-invoice-number = spaces
+               display "INVOICE NUMBER ARGUMENT REQUIRED" upon console
+               move 16 to return-code
+               move "N" to ws-args-ok
+           end-if.
+
+           if ws-args-ok = "Y"
+               string "../../../data/valid_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-valid-filename
+               string "../../../data/salelayaways_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-sale-layaways-filename
+               string "../../../data/returns_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-returns-filename
+               string "../../../data/voids_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-voids-filename
+               string "../../../data/Prog8Report_" delimited by size
+                   ws-batch-id delimited by space
+                   "_" delimited by size
+                   ws-invoice-number delimited by space
+                   ".out" delimited by size
+                   into ws-output-filename
+           end-if.
+
+      * salelayaways.dat holds this invoice only if it was a sale or
+      * layaway - a plain sequential scan since the file isn't keyed
+       20-scan-sale-layaways.
+           move "N" to ws-eof-flag.
+           open input sale-layaways-file.
+           if ws-sll-file-status = "00"
+               read sale-layaways-file at end move "Y" to ws-eof-flag
+               perform until ws-eof-flag = "Y"
+                   if sll-invoice-number = ws-invoice-number
+                       move "Y" to ws-found-in-sale-layaways
+                   end-if
+                   read sale-layaways-file
+                       at end move "Y" to ws-eof-flag
+               end-perform
+               close sale-layaways-file
+           end-if.
+
+      * returns.dat holds this invoice only if it was a return
+       21-scan-returns.
+           move "N" to ws-eof-flag.
+           open input returns-file.
+           if ws-rl-file-status = "00"
+               read returns-file at end move "Y" to ws-eof-flag
+               perform until ws-eof-flag = "Y"
+                   if rl-invoice-number = ws-invoice-number
+                       move "Y" to ws-found-in-returns
+                   end-if
+                   read returns-file at end move "Y" to ws-eof-flag
+               end-perform
+               close returns-file
+           end-if.
+
+      * voids.dat holds this invoice only if it was voided/cancelled
+       22-scan-voids.
+           move "N" to ws-eof-flag.
+           open input voids-file.
+           if ws-vdl-file-status = "00"
+               read voids-file at end move "Y" to ws-eof-flag
+               perform until ws-eof-flag = "Y"
+                   if vdl-invoice-number = ws-invoice-number
+                       move "Y" to ws-found-in-voids
+                   end-if
+                   read voids-file at end move "Y" to ws-eof-flag
+               end-perform
+               close voids-file
+           end-if.
+
+      * prints the reprint - the valid-file detail if found, then
+      * which of the three type-specific files this invoice landed in
+       30-print-results.
+           move ws-invoice-number to wh-invoice-number.
+           write print-line from ws-heading-line.
+
+           if ws-found-in-valid is not equal to "Y"
+               write print-line from ws-not-found-line
+                   after advancing 1 line
+           else
+               move spaces to ws-store-name
+               if ws-stm-file-available = "Y"
+                   move vl-store-number to stm-store-number
+                   read store-master-file
+                       invalid key
+                           continue
+                       not invalid key
+                           move stm-store-name to ws-store-name
+                   end-read
+               end-if
+
+               move spaces to ws-sku-description
+               if ws-skm-file-available = "Y"
+                   move vl-sku-code to sm-sku-code
+                   read sku-master-file
+                       invalid key
+                           continue
+                       not invalid key
+                           move sm-sku-description to ws-sku-description
+                   end-read
+               end-if
+
+               move vl-transaction-code to dl1-transaction-code
+               move vl-transaction-amount to dl1-transaction-amount
+               write print-line from ws-detail-line-1
+                   after advancing 1 line
+
+               move vl-store-number to dl2-store-number
+               move ws-store-name to dl2-store-name
+               write print-line from ws-detail-line-2
+
+               move vl-sku-code to dl3-sku-code
+               move ws-sku-description to dl3-sku-description
+               write print-line from ws-detail-line-3
+
+               move vl-payment-type to dl4-payment-type
+               move vl-transaction-date to dl4-transaction-date
+               write print-line from ws-detail-line-4
+           end-if.
+
+           write print-line from ws-location-heading
+               after advancing 1 line.
+
+           if ws-found-in-sale-layaways = "Y"
+               move "SALELAYAWAYS.DAT" to wl-file-name
+               write print-line from ws-location-line
+           end-if.
+           if ws-found-in-returns = "Y"
+               move "RETURNS.DAT" to wl-file-name
+               write print-line from ws-location-line
+           end-if.
+           if ws-found-in-voids = "Y"
+               move "VOIDS.DAT" to wl-file-name
+               write print-line from ws-location-line
+           end-if.
+           if ws-found-in-sale-layaways is not equal to "Y"
+               and ws-found-in-returns is not equal to "Y"
+               and ws-found-in-voids is not equal to "Y"
+               move "(NONE)" to wl-file-name
+               write print-line from ws-location-line
+           end-if.
+
+       end program InvoiceLookup.
