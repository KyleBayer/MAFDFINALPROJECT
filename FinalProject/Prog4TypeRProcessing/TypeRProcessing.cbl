@@ -13,21 +13,80 @@
 
        file-control.
       
-      * input-file declaration
+      * input-file declaration - this is the SORT's GIVING target,
+      * holding returns.dat re-ordered by store number so the store
+      * control break below always sees stores in sequence
            select input-file
-           assign to "../../../data/returns.dat"
+           assign to dynamic ws-returns-sorted-filename
            organization is line sequential.
 
+      * the physical file as DataSplitCount writes it, unsorted -
+      * read only by the SORT statement's USING clause
+           select raw-returns-file
+           assign to dynamic ws-raw-returns-filename
+           organization is line sequential.
+
+           select sort-work-file
+           assign to "../../../data/sortworkr.tmp".
+
            select output-file
-           assign to "../../../data/Prog4Report.out"
+           assign to dynamic ws-output-filename
+           organization is line sequential.
+
+      * CSV export of the same detail lines as Prog4Report.out, for
+      * spreadsheet/downstream-system loads - plain comma-separated
+      * fields with the raw unedited amount instead of the report's
+      * $z9.99 picture, since a dollar-edited amount can carry its own
+      * embedded comma and corrupt a naive CSV split
+           select csv-file
+           assign to dynamic ws-csv-filename
+           organization is line sequential.
+
+      * shared tax-rate reference - keeps this program and
+      * SLProcessingProgram from drifting when the rate changes
+           select tax-rate-file
+           assign to "../../../data/taxrate.dat"
+           organization is line sequential
+           file status is ws-tr-file-status.
+
+      * original sale/layaway records - loaded into a table so each
+      * return can be cross-referenced back to its original sale by
+      * invoice number
+           select sales-file
+           assign to dynamic ws-sales-filename
+           organization is line sequential
+           file status is ws-sf-file-status.
+
+      * machine-readable count of return records this run wrote, read
+      * back by the pipeline reconciliation program to prove no
+      * records went missing downstream
+           select recon-count-file
+           assign to dynamic ws-recon-count-filename
            organization is line sequential.
 
+      * month-to-date/year-to-date accumulator - read at startup and
+      * rewritten at end-of-job so MTD/YTD totals carry forward across
+      * runs instead of resetting every day
+           select accumulator-file
+           assign to "../../../data/prog4accum.dat"
+           organization is line sequential
+           file status is ws-acc-file-status.
+
+      * store master - looked up so the store summary block can print
+      * a real store name instead of a bare two-digit number
+           select store-master-file
+           assign to "../../../data/storemaster.dat"
+           organization is indexed
+           access mode is random
+           record key is stm-store-number
+           file status is ws-stm-file-status.
+
        data division.
        file section.
 
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 45 characters.
 
         01 input-line.
            05 il-transaction-code      pic X.
@@ -36,15 +95,188 @@
            05 il-store-number          pic XX.
            05 il-invoice-number        pic X(9).
            05 il-sku-code              pic X(15).
+      * D=Defective, W=Wrong item, C=Changed mind - validated in EDITS
+           05 il-return-reason-code    pic X.
+      * YYYYMMDD calendar date of the return itself
+           05 il-transaction-date      pic 9(8).
+
+       fd raw-returns-file
+           data record is rr-input-line
+           record contains 45 characters.
+
+       01 rr-input-line                pic x(45).
+
+       sd sort-work-file
+           data record is sw-sort-record.
+
+       01 sw-sort-record.
+           05 sw-transaction-code      pic X.
+           05 sw-transaction-amount    pic 9(5)V99.
+           05 sw-payment-type          pic XX.
+           05 sw-store-number          pic XX.
+           05 sw-invoice-number        pic X(9).
+           05 sw-sku-code              pic X(15).
+           05 sw-return-reason-code    pic X.
+           05 sw-transaction-date      pic 9(8).
 
        fd output-file
            data record is output-line
-           record contains 53 characters.
-       
-       01 print-line                   pic x(53).
+           record contains 82 characters.
+
+       01 print-line                   pic x(82).
+
+       fd csv-file
+           data record is csv-detail-line.
+       01 csv-detail-line.
+           05 csv-transaction-code     pic x.
+           05 filler                   pic x value ",".
+           05 csv-transaction-amount   pic 9(5).99.
+           05 filler                   pic x value ",".
+           05 csv-payment-type         pic xx.
+           05 filler                   pic x value ",".
+           05 csv-store-number         pic xx.
+           05 filler                   pic x value ",".
+           05 csv-invoice-number       pic x(9).
+           05 filler                   pic x value ",".
+           05 csv-sku-code             pic x(15).
+           05 filler                   pic x value ",".
+           05 csv-return-reason-code   pic x.
+           05 filler                   pic x value ",".
+           05 csv-orig-sale-amt        pic 9(5).99.
+           05 filler                   pic x value ",".
+           05 csv-match-status         pic x(8).
+
+       fd tax-rate-file
+           data record is tax-rate-record
+           record contains 3 characters.
+       01 tax-rate-record              pic 9v99.
+
+       fd sales-file
+           data record is sales-record
+           record contains 45 characters.
+
+       01 sales-record.
+           05 sr-transaction-code      pic X.
+           05 sr-transaction-amount    pic 9(5)V99.
+           05 sr-payment-type          pic XX.
+           05 sr-store-number          pic XX.
+           05 sr-invoice-number        pic X(9).
+           05 sr-sku-code              pic X(15).
+           05 sr-return-reason-code    pic X.
+      * YYYYMMDD calendar date of the original sale
+           05 sr-transaction-date      pic 9(8).
+
+       fd recon-count-file
+           data record is recon-count-line
+           record contains 9 characters.
+       01 recon-count-line             pic 9(9).
+
+       fd accumulator-file
+           data record is accum-record.
+       01 accum-record.
+           05 ac-year                  pic 99.
+           05 ac-month                 pic 99.
+           05 ac-mtd-return-count      pic 9(5).
+           05 ac-mtd-return-amt        pic 9(7)v99.
+           05 ac-mtd-tax               pic 9(6)v99.
+           05 ac-ytd-return-count      pic 9(6).
+           05 ac-ytd-return-amt        pic 9(8)v99.
+           05 ac-ytd-tax               pic 9(7)v99.
+
+       fd store-master-file
+           data record is store-master-record.
+       01 store-master-record.
+           05 stm-store-number         pic xx.
+           05 stm-store-name           pic x(20).
+           05 stm-store-region         pic x(10).
 
        working-storage section.
 
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists
+       77 ws-batch-id                  pic x(8)
+           value spaces.
+       77 ws-batch-run-date            pic 9(8)
+           value 0.
+
+       77 ws-raw-returns-filename      pic x(40)
+           value spaces.
+       77 ws-returns-sorted-filename   pic x(40)
+           value spaces.
+       77 ws-output-filename           pic x(40)
+           value spaces.
+       77 ws-csv-filename              pic x(40)
+           value spaces.
+       77 ws-sales-filename            pic x(40)
+           value spaces.
+       77 ws-recon-count-filename      pic x(40)
+           value spaces.
+
+       77 ws-tr-file-status            pic xx
+           value spaces.
+
+       77 ws-acc-file-status           pic xx
+           value spaces.
+
+       77 ws-stm-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-available        pic x
+           value "N".
+       01 ws-run-date                  pic 9(6)
+           value 0.
+       01 ws-run-year redefines ws-run-date.
+           05 ws-run-yy                pic 99.
+           05 ws-run-mm                pic 99.
+           05 ws-run-dd                pic 99.
+
+      * MTD/YTD totals - loaded from accumulator-file at startup, added
+      * to with this run's totals, rewritten at end-of-job
+       01 ws-mtd-return-count          pic 9(5) value 0.
+       01 ws-mtd-return-amt            pic 9(7)v99 value 0.
+       01 ws-mtd-tax                   pic 9(6)v99 value 0.
+       01 ws-ytd-return-count          pic 9(6) value 0.
+       01 ws-ytd-return-amt            pic 9(8)v99 value 0.
+       01 ws-ytd-tax                   pic 9(7)v99 value 0.
+
+       01 ws-mtd-heading.
+           05 filler                   pic x(36)
+               value "MONTH-TO-DATE TOTALS".
+       01 ws-ytd-heading.
+           05 filler                   pic x(36)
+               value "YEAR-TO-DATE TOTALS".
+
+       01 ws-mtd-return-detail.
+           05 filler                   pic x(19)
+               value "  RETURNS: ".
+           05 ws-mtd-return-count-out  pic zzzz9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-mtd-return-amt-out    pic $$,$$9.99
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(5)
+               value "TAX: ".
+           05 ws-mtd-tax-out           pic $$,$$9.99
+               value 0.
+
+       01 ws-ytd-return-detail.
+           05 filler                   pic x(19)
+               value "  RETURNS: ".
+           05 ws-ytd-return-count-out  pic zzzzz9
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 ws-ytd-return-amt-out    pic $$,$$9.99
+               value 0.
+           05 filler                   pic x(3)
+               value spaces.
+           05 filler                   pic x(5)
+               value "TAX: ".
+           05 ws-ytd-tax-out           pic $$,$$9.99
+               value 0.
+
        01 ws-output-line.
            05 filler                   pic X(2)
                value spaces.
@@ -70,9 +302,97 @@
                value spaces.
            05 ol-sku-code              pic X(15)
                value spaces.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-return-reason-code    pic X
+               value spaces.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-orig-sale-amt         pic $z9.99
+               value 0.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-match-status          pic X(8)
+               value spaces.
+           05 filler                   pic X(2)
+               value spaces.
+      * days between the original sale and this return - blank (zero)
+      * when ol-match-status is "NO SALE"
+           05 ol-days-since-sale       pic --,--9
+               value 0.
 
        01 ws-eof-flag                  pic x
            value "N".
+
+       77 ws-sf-file-status            pic xx
+           value spaces.
+       77 ws-sf-eof-flag               pic x
+           value "N".
+
+      * original sale/layaway records, keyed by invoice number, for
+      * matching a return back to what was originally sold
+       01 ws-sales-count               pic 9(5)
+           value 0.
+       01 ws-sales-table.
+           05 ws-sales-entry
+               occurs 1 to 99999 times depending on ws-sales-count.
+               10 ws-sales-invoice     pic X(9).
+               10 ws-sales-amount      pic 9(5)V99.
+               10 ws-sales-date        pic 9(8).
+
+       77 ws-sales-idx                 pic 9(5)
+           value 0.
+       77 ws-match-found               pic x
+           value "N".
+       77 ws-orig-sale-amt             pic 9(5)V99
+           value 0.
+       77 ws-orig-sale-date            pic 9(8)
+           value 0.
+      * days between the original sale and this return - only
+      * meaningful when ws-match-found is "Y"
+       77 ws-days-since-sale           pic s9(5)
+           value 0.
+
+      * store-level control-break fields
+       01 ws-store-current             pic XX
+           value spaces.
+
+       01 ws-store-return-count        pic 9(3)
+           value 0.
+
+       01 ws-store-return-amt          pic 9(6)V99
+           value 0.
+
+       01 ws-store-tax-amt             pic 9(6)V99
+           value 0.
+
+       01 ws-store-summary-heading.
+           05 filler                   pic x(9)
+               value "STORE #: ".
+           05 wss-store-num            pic XX
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 wss-store-name           pic x(20)
+               value spaces.
+
+       01 ws-store-return-detail.
+           05 filler                   pic x(24)
+               value "  STORE RETURN TRANS: ".
+           05 wss-store-returns        pic 9(3)
+               value 0.
+
+       01 ws-store-return-amt-detail.
+           05 filler                   pic x(24)
+               value "  STORE RETURN AMT: ".
+           05 wss-store-return-amt     pic $99,999.99
+               value 0.
+
+       01 ws-store-tax-detail.
+           05 filler                   pic x(24)
+               value "  STORE TAX: ".
+           05 wss-store-tax            pic $z9,999.99
+               value 0.
        
        01 ws-line-break                pic x(36)
            value spaces.
@@ -113,6 +433,22 @@
                value spaces.
            05 filler                   pic x(8)
                value "SKU Code".
+           05 filler                   pic x(2)
+               value spaces.
+           05 filler                   pic x(6)
+               value "Reason".
+           05 filler                   pic x(2)
+               value spaces.
+           05 filler                   pic x(7)
+               value "OrigAmt".
+           05 filler                   pic x(2)
+               value spaces.
+           05 filler                   pic x(8)
+               value "Match".
+           05 filler                   pic x(2)
+               value spaces.
+           05 filler                   pic x(4)
+               value "Days".
        01 ws-group-names.
            05 filler                   pic x(40)
                value "KYLE BAYER, JOREE MIRANDA, ASHANTE SMITH".
@@ -135,21 +471,24 @@
        01 ws-number-records.
            05 filler                   pic x(19)
                value "Number of Records: ".
-           05 ws-record-count          pic 99
+           05 ws-record-count          pic 9(9)
                value 0.
 
-       01 ws-temp-total-amount         pic 999v99
+       01 ws-temp-total-amount         pic 9(6)v99
            value 0.
        01 ws-total-amount.
            05 filler                   pic x(19)
                value "Total Amount: ".
-           05 ws-total-amount-output   pic $999.99
+           05 ws-total-amount-output   pic $99,999.99
                value 0.
 
+       01 ws-tax-amount                pic 9(6)v99
+           value 0.
+
        01 ws-tax-owed.
            05 filler                   pic x(19)
                value "Tax owed: ".
-           05 ws-tax-total             pic $99.99.
+           05 ws-tax-total             pic $99,999.99.
        
        77 ws-lines-per-page            pic 99
            value 20.
@@ -163,12 +502,34 @@
 
 
        procedure division.
+      * pick up this run's batch-id before anything else opens, since
+      * it's used to build the file names below
+           perform 01-load-batch-id.
+
+      * sort the raw file by store number ahead of the detail loop so
+      * the store control break below always sees stores in sequence
+           sort sort-work-file
+               on ascending key sw-store-number
+               using raw-returns-file
+               giving input-file.
+
       * open files
            open input input-file.
-           open output output-file.
-       
+           open output output-file csv-file.
+
+           perform 02-load-tax-rate.
+           perform 03-load-sales-table.
+           perform 04-load-accumulators.
+
+           open input store-master-file.
+           if ws-stm-file-status = "00"
+               move "Y" to ws-stm-file-available
+           else
+               move "N" to ws-stm-file-available
+           end-if.
+
       * Output header
-           
+
       * read initial record from input-file
            read input-file at end move "Y" to ws-eof-flag.
 
@@ -198,24 +559,190 @@
 
 
            end-perform.
-           
+
+           if ws-store-current not = spaces
+               perform 14-output-store-summary
+           end-if.
+
            write print-line from ws-number-records
                after advancing 1 line.
            
            write print-line from ws-total-amount
            write print-line from ws-tax-owed
 
-           close input-file output-file.
+           perform 46-update-accumulators.
+           perform 47-output-accumulator-totals.
+
+           perform 45-write-recon-count.
+
+           if ws-stm-file-available = "Y"
+               close store-master-file
+           end-if.
+           close input-file output-file csv-file.
 
            goback.
 
+      * picks up the run's batch-id from the command line - same
+      * convention as EDITS/DataSplitCount - so this stage reads the
+      * same batch's returns.dat/salelayaways.dat DataSplitCount just
+      * wrote
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/returns_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-raw-returns-filename.
+           string "../../../data/returns_sorted_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-returns-sorted-filename.
+           string "../../../data/Prog4Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-output-filename.
+           string "../../../data/Prog4Detail_" delimited by size
+               ws-batch-id delimited by space
+               ".csv" delimited by size
+               into ws-csv-filename.
+           string "../../../data/salelayaways_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-sales-filename.
+           string "../../../data/prog4count_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-recon-count-filename.
+
+      * loads the shared tax rate so this program and
+      * SLProcessingProgram can't drift out of sync - falls back to
+      * the compiled-in default if taxrate.dat isn't present
+       02-load-tax-rate.
+           open input tax-rate-file.
+           if ws-tr-file-status = "00"
+               read tax-rate-file
+                   at end
+                       continue
+                   not at end
+                       move tax-rate-record to ws-13-percent
+               end-read
+               close tax-rate-file
+           end-if.
+
+      * loads every sale/layaway record so a return can be matched
+      * back to its original sale by invoice number - degrades to
+      * "no sale found" for every return if salelayaways.dat isn't
+      * present yet (e.g. Prog2/Prog3 haven't run this cycle)
+       03-load-sales-table.
+           move 0 to ws-sales-count.
+           move "N" to ws-sf-eof-flag.
+           open input sales-file.
+           if ws-sf-file-status = "00"
+               read sales-file at end move "Y" to ws-sf-eof-flag
+               perform until ws-sf-eof-flag = "Y"
+                   if sr-transaction-code = "S"
+                       or sr-transaction-code = "L"
+                       add 1 to ws-sales-count
+                       move sr-invoice-number
+                           to ws-sales-invoice(ws-sales-count)
+                       move sr-transaction-amount
+                           to ws-sales-amount(ws-sales-count)
+                       move sr-transaction-date
+                           to ws-sales-date(ws-sales-count)
+                   end-if
+                   read sales-file at end move "Y" to ws-sf-eof-flag
+               end-perform
+               close sales-file
+           end-if.
+
+      * loads MTD/YTD totals carried forward from the last run - a new
+      * month rolls MTD back to zero and keeps YTD, a new year rolls
+      * both back to zero
+       04-load-accumulators.
+           accept ws-run-date from date.
+           open input accumulator-file.
+           if ws-acc-file-status = "00"
+               read accumulator-file
+                   at end
+                       continue
+                   not at end
+                       if ac-year = ws-run-yy
+                           move ac-ytd-return-count
+                               to ws-ytd-return-count
+                           move ac-ytd-return-amt to ws-ytd-return-amt
+                           move ac-ytd-tax to ws-ytd-tax
+                           if ac-month = ws-run-mm
+                               move ac-mtd-return-count
+                                   to ws-mtd-return-count
+                               move ac-mtd-return-amt
+                                   to ws-mtd-return-amt
+                               move ac-mtd-tax to ws-mtd-tax
+                           end-if
+                       end-if
+               end-read
+               close accumulator-file
+           end-if.
+
        00-main-logic.
+           perform 13-check-store-break.
            perform 30-processing-data.
+           perform 35-match-original-sale.
+           perform 31-count-by-store.
            perform 40-write-output.
            perform 50-calculate-total.
            perform 60-calculate-tax.
            read input-file at end move 'Y' to ws-eof-flag.
 
+      * store-number control break - a page/summary break happens
+      * only on an actual store change, not on the first record and
+      * not on the routine every-20-lines page break above
+       13-check-store-break.
+           if ws-store-current = spaces
+               move il-store-number to ws-store-current
+           else
+               if il-store-number not = ws-store-current
+                   perform 14-output-store-summary
+                   move 0 to ws-store-return-count
+                   move 0 to ws-store-return-amt
+                   move il-store-number to ws-store-current
+                   add 1 to ws-page-count
+                   write print-line from ws-page-title
+                   move 1 to ws-line-count
+               end-if
+           end-if.
+
+       14-output-store-summary.
+           move ws-store-current to wss-store-num.
+           move spaces to wss-store-name.
+           if ws-stm-file-available = "Y"
+               move ws-store-current to stm-store-number
+               read store-master-file
+                   invalid key
+                       continue
+                   not invalid key
+                       move stm-store-name to wss-store-name
+               end-read
+           end-if.
+           move ws-store-return-count to wss-store-returns.
+           move ws-store-return-amt to wss-store-return-amt.
+           multiply ws-store-return-amt by ws-13-percent
+               giving ws-store-tax-amt rounded.
+           move ws-store-tax-amt to wss-store-tax.
+
+           write print-line from ws-store-summary-heading
+               after advancing 1 line.
+           write print-line from ws-store-return-detail.
+           write print-line from ws-store-return-amt-detail.
+           write print-line from ws-store-tax-detail.
+
+       31-count-by-store.
+           add 1 to ws-store-return-count.
+           add il-transaction-amount to ws-store-return-amt.
+
        20-output-header.
            write print-line from ws-header
            write print-line from ws-line-break.
@@ -227,11 +754,58 @@
            move il-sku-code to ol-sku-code
            move il-store-number to ol-store-number
            move il-transaction-amount to ol-transaction-amount
-           move il-transaction-code to ol-transaction-code.
+           move il-transaction-code to ol-transaction-code
+           move il-return-reason-code to ol-return-reason-code.
+
+      * cross-references this return's invoice number against the
+      * original sale so shrink/chargeback analysis can see whether
+      * the returned amount matches what was originally sold, and how
+      * many days after the sale the return came in
+       35-match-original-sale.
+           move "N" to ws-match-found.
+           move 0 to ws-orig-sale-amt.
+           move 0 to ws-orig-sale-date.
+           perform varying ws-sales-idx from 1 by 1
+               until ws-sales-idx > ws-sales-count
+               if il-invoice-number = ws-sales-invoice(ws-sales-idx)
+                   move "Y" to ws-match-found
+                   move ws-sales-amount(ws-sales-idx)
+                       to ws-orig-sale-amt
+                   move ws-sales-date(ws-sales-idx)
+                       to ws-orig-sale-date
+               end-if
+           end-perform.
+
+           move ws-orig-sale-amt to ol-orig-sale-amt.
+           if ws-match-found = "Y"
+               if il-transaction-amount = ws-orig-sale-amt
+                   move "MATCH" to ol-match-status
+               else
+                   move "AMT DIFF" to ol-match-status
+               end-if
+               compute ws-days-since-sale =
+                   function integer-of-date(il-transaction-date) -
+                   function integer-of-date(ws-orig-sale-date)
+               move ws-days-since-sale to ol-days-since-sale
+           else
+               move "NO SALE" to ol-match-status
+               move 0 to ol-days-since-sale
+           end-if.
 
        40-write-output.
            add 1 to ws-record-count.
            write print-line from ws-output-line.
+
+           move ol-transaction-code     to csv-transaction-code.
+           move il-transaction-amount   to csv-transaction-amount.
+           move ol-payment-type         to csv-payment-type.
+           move ol-store-number         to csv-store-number.
+           move ol-invoice-number       to csv-invoice-number.
+           move ol-sku-code             to csv-sku-code.
+           move ol-return-reason-code   to csv-return-reason-code.
+           move ws-orig-sale-amt        to csv-orig-sale-amt.
+           move ol-match-status         to csv-match-status.
+           write csv-detail-line.
        
 
        50-calculate-total.
@@ -240,7 +814,56 @@
 
        60-calculate-tax.
            multiply ws-temp-total-amount
-               by ws-13-percent giving ws-tax-total.
+               by ws-13-percent giving ws-tax-amount rounded.
+           move ws-tax-amount to ws-tax-total.
+
+      * records how many return records this run wrote, so the
+      * pipeline reconciliation program can prove that count matches
+      * what DataSplitCount split out and what this program printed
+       45-write-recon-count.
+           open output recon-count-file.
+           move ws-record-count to recon-count-line.
+           write recon-count-line.
+           close recon-count-file.
+
+      * folds this run's totals into the carried-forward MTD/YTD
+      * totals and rewrites the accumulator file
+       46-update-accumulators.
+           add ws-record-count
+               to ws-mtd-return-count ws-ytd-return-count.
+           add ws-temp-total-amount
+               to ws-mtd-return-amt ws-ytd-return-amt.
+           add ws-tax-amount to ws-mtd-tax ws-ytd-tax.
+
+           move ws-run-yy to ac-year.
+           move ws-run-mm to ac-month.
+           move ws-mtd-return-count to ac-mtd-return-count.
+           move ws-mtd-return-amt to ac-mtd-return-amt.
+           move ws-mtd-tax to ac-mtd-tax.
+           move ws-ytd-return-count to ac-ytd-return-count.
+           move ws-ytd-return-amt to ac-ytd-return-amt.
+           move ws-ytd-tax to ac-ytd-tax.
+
+           open output accumulator-file.
+           write accum-record.
+           close accumulator-file.
+
+      * prints the MTD/YTD totals, already folded in above
+       47-output-accumulator-totals.
+           write print-line from ws-mtd-heading
+               after advancing 2 lines.
+           move ws-mtd-return-count to ws-mtd-return-count-out.
+           move ws-mtd-return-amt to ws-mtd-return-amt-out.
+           move ws-mtd-tax to ws-mtd-tax-out.
+           write print-line from ws-mtd-return-detail.
+
+           write print-line from ws-ytd-heading
+               after advancing 1 line.
+           move ws-ytd-return-count to ws-ytd-return-count-out.
+           move ws-ytd-return-amt to ws-ytd-return-amt-out.
+           move ws-ytd-tax to ws-ytd-tax-out.
+           write print-line from ws-ytd-return-detail.
+
        end program TypeRProcessing.
 
        
