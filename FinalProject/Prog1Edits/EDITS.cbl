@@ -13,30 +13,112 @@
 
        file-control.
       
-      * input-file declaration
+      * input-file declaration - dynamic so a second-pass resubmission
+      * run can point this at a corrected-records file instead of the
+      * full day's input without recompiling
            select input-file
-           assign to "../../../data/project1.dat"
+           assign to dynamic ws-input-filename
            organization is line sequential.
 
       * output file declarations
+      * keyed by invoice number so a single invoice can be looked up
+      * directly instead of scanning the whole day's valid records
            select valid-file
-           assign to "../../../data/valid.dat"
-           organization is line sequential.
+           assign to dynamic ws-valid-filename
+           organization is indexed
+           access mode is random
+           record key is vl-invoice-number
+           file status is ws-vf-file-status.
 
            select invalid-file
-           assign to "../../../data/invalid.dat"
+           assign to dynamic ws-invalid-filename
            organization is line sequential.
 
            select report-file
-           assign to "../../../data/Prog1Report.out"
+           assign to dynamic ws-report-filename
+           organization is line sequential.
+
+      * near-miss exception file - invalid records that fail exactly
+      * one check, separated out from the rest of invalid.dat so ops
+      * can scan the records most likely to be a simple typo without
+      * sifting through every rejected record
+           select near-miss-file
+           assign to dynamic ws-nearmiss-filename
+           organization is line sequential.
+
+      * reference file of valid transaction codes - lets ops add or
+      * retire a code without recompiling this program
+           select txn-code-file
+           assign to "../../../data/txncodes.dat"
+           organization is line sequential
+           file status is ws-tc-file-status.
+
+      * SKU master - cross-referenced so a mistyped or discontinued
+      * SKU is caught instead of just checked for being non-blank
+           select sku-master-file
+           assign to "../../../data/skumaster.dat"
+           organization is indexed
+           access mode is random
+           record key is sm-sku-code
+           file status is ws-skm-file-status.
+
+      * store master - opening or closing a store means adding/
+      * retiring a record here instead of editing and recompiling the
+      * store-number check below
+           select store-master-file
+           assign to "../../../data/storemaster.dat"
+           organization is indexed
+           access mode is random
+           record key is stm-store-number
+           file status is ws-stm-file-status.
+
+      * checkpoint file - lets a restart skip records already
+      * processed on a prior (abended) run instead of starting over
+           select checkpoint-file
+           assign to dynamic ws-checkpoint-filename
+           organization is line sequential
+           file status is ws-ckpt-file-status.
+
+      * machine-readable count of valid records written, read back by
+      * the pipeline reconciliation program to prove no records went
+      * missing downstream
+           select recon-count-file
+           assign to dynamic ws-recon-count-filename
+           organization is line sequential
+           file status is ws-rcf-file-status.
+
+      * configurable error-rate threshold - lets ops tighten or loosen
+      * the alert point without recompiling, same idea as the shared
+      * tax-rate file SLProcessingProgram/TypeRProcessing read
+           select err-threshold-file
+           assign to "../../../data/errthreshold.dat"
+           organization is line sequential
+           file status is ws-eth-file-status.
+
+      * written only when this run's error rate breaks the threshold,
+      * so a downstream monitor/scheduler can alert on its mere
+      * existence instead of parsing Prog1Report.out
+           select alert-file
+           assign to dynamic ws-alert-filename
            organization is line sequential.
 
+      * per-store amount ceiling - lets ops set a tighter (or looser)
+      * dollar ceiling for a given store without recompiling; a store
+      * with no record on file falls back to the compiled-in flat
+      * default, same degrade-gracefully idiom as the SKU/store masters
+           select amount-limit-file
+           assign to "../../../data/amtlimit.dat"
+           organization is indexed
+           access mode is random
+           record key is aml-store-number
+           file status is ws-aml-file-status.
+
        data division.
        file section.
 
        fd input-file
            data record is input-file
-           record contains 36 characters.
+           record contains 45 characters.
 
        01 input-line.
            05 il-transaction-code      pic X.
@@ -45,26 +127,153 @@
            05 il-store-number          pic XX.
            05 il-invoice-number        pic X(9).
            05 il-sku-code              pic X(15).
+      * only meaningful when il-transaction-code is "R" - spaces on
+      * every other transaction type
+           05 il-return-reason-code    pic X.
+      * YYYYMMDD - the calendar date of the transaction, as opposed to
+      * ws-run-date/ws-batch-id which are about when EDITS itself ran
+           05 il-transaction-date      pic 9(8).
+
+      * trailer control record - transaction-code "T" carries an
+      * expected output record count instead of a real transaction
+       01 trailer-record redefines input-line.
+           05 tr-marker                pic X.
+           05 tr-expected-count        pic 9(9).
+           05 filler                   pic X(35).
 
        fd valid-file
-           data record is valid-line
-           record contains 36 characters.
-      * declare valid line
-       01 valid-line                   pic x(36).
+           data record is valid-record.
+       01 valid-record.
+           05 vl-transaction-code      pic X.
+           05 vl-transaction-amount    pic 9(5)V99.
+           05 vl-payment-type          pic XX.
+           05 vl-store-number          pic XX.
+           05 vl-invoice-number        pic X(9).
+           05 vl-sku-code              pic X(15).
+           05 vl-return-reason-code    pic X.
+           05 vl-transaction-date      pic 9(8).
 
        fd invalid-file
            data record is invalid-line
-           record contains 36 characters.
+           record contains 45 characters.
       * declare invalid line
-       01 invalid-line                 pic x(36).
+       01 invalid-line                 pic x(45).
 
        fd report-file
            data record is report-line
            record contains 40 characters.
        01 report-line                  pic x(40).
 
+       fd near-miss-file
+           data record is near-miss-line
+           record contains 76 characters.
+       01 near-miss-line.
+           05 nm-original-line         pic x(45).
+           05 filler                   pic x(3)
+               value spaces.
+           05 nm-reason                pic x(28).
+
+       fd txn-code-file
+           data record is txn-code-record
+           record contains 1 characters.
+       01 txn-code-record              pic x.
+
+       fd sku-master-file
+           data record is sku-master-record.
+       01 sku-master-record.
+           05 sm-sku-code               pic x(15).
+           05 sm-sku-description        pic x(20).
+
+       fd store-master-file
+           data record is store-master-record.
+       01 store-master-record.
+           05 stm-store-number          pic xx.
+           05 stm-store-name            pic x(20).
+           05 stm-store-region          pic x(10).
+
+       fd checkpoint-file
+           data record is ckpt-line
+           record contains 27 characters.
+       01 ckpt-line.
+           05 ckpt-records-processed    pic 9(9).
+           05 ckpt-valid-count           pic 9(9).
+           05 ckpt-invalid-count         pic 9(9).
+
+       fd recon-count-file
+           data record is recon-count-line
+           record contains 9 characters.
+       01 recon-count-line              pic 9(9).
+
+       fd err-threshold-file
+           data record is err-threshold-record
+           record contains 4 characters.
+      * whole-number percentage, e.g. 1000 = 10.00%
+       01 err-threshold-record          pic 99v99.
+
+       fd alert-file
+           data record is alert-line
+           record contains 40 characters.
+       01 alert-line                    pic x(40).
+
+       fd amount-limit-file
+           data record is amount-limit-record.
+       01 amount-limit-record.
+           05 aml-store-number          pic xx.
+           05 aml-amount-limit          pic 9(7)v99.
+
        working-storage section.
 
+      * run-date/batch-id - passed in on the command line so a rerun
+      * of the same day's batch (or a same-day resubmission) can be
+      * told apart from the original run; defaults to today's date
+      * when nothing is passed, so a plain invocation still gets a
+      * unique set of output files per day instead of overwriting
+      * yesterday's
+       77 ws-batch-id                  pic x(8)
+           value spaces.
+       77 ws-run-date                  pic 9(8)
+           value 0.
+
+      * dynamic ASSIGN targets, built once at startup from ws-batch-id
+       77 ws-valid-filename            pic x(40)
+           value spaces.
+       77 ws-invalid-filename          pic x(40)
+           value spaces.
+       77 ws-report-filename           pic x(40)
+           value spaces.
+       77 ws-checkpoint-filename       pic x(40)
+           value spaces.
+       77 ws-recon-count-filename      pic x(40)
+           value spaces.
+       77 ws-alert-filename            pic x(40)
+           value spaces.
+       77 ws-nearmiss-filename         pic x(40)
+           value spaces.
+       77 ws-input-filename            pic x(40)
+           value spaces.
+
+      * second-pass resubmission mode - a second command-line argument
+      * of RESUBMIT points input-file at this batch's corrected-records
+      * file instead of the full day's project1.dat, so ops can fix a
+      * handful of bad records and feed just those back through EDITS
+      * instead of rerunning the whole day
+       77 ws-resubmit-flag             pic x
+           value "N".
+       77 ws-arg-num                   pic 9
+           value 0.
+       77 ws-arg-val                   pic x(8)
+           value spaces.
+       77 ws-rcf-file-status           pic xx
+           value spaces.
+
+      * transaction-code table, loaded at 00-main from txn-code-file
+       01 ws-txn-code-count            pic 99
+           value 0.
+
+       01 ws-txn-code-table.
+           05 ws-txn-code-entry        pic x
+               occurs 1 to 20 times depending on ws-txn-code-count.
+
        01 ws-title.
            05 ws-date                  pic 9(6)
                value 0.
@@ -84,6 +293,12 @@
        01 ws-line-break                pic x(36)
            value spaces.
 
+       01 ws-reason-detail.
+           05 filler                   pic x(8)
+               value "Reason: ".
+           05 ws-reason-text           pic x(28)
+               value spaces.
+
        01 ws-error-message.
            05 ws-heading               pic x(7)
                value "Errors:".
@@ -104,28 +319,71 @@
                value spaces.
            05 filler                   pic x(2)
                value spaces.
+           05 ws-invoice-number        pic X(9)
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
            05 ws-sku-code              pic X(15)
                value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-return-reason         pic X
+               value spaces.
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-transaction-date      pic 9(8)
+               value 0.
 
        01 ws-total-valid.
            05 filler                   pic x(15)
                value "Valid Records: ".
-           05 ws-valid                 pic 9(3)
+           05 ws-valid                 pic 9(6)
                value 0.
 
        01 ws-total.
            05 filler                   pic x(15)
                value "Total Records: ".
-           05 ws-total-output          pic 9(3)
+           05 ws-total-output          pic 9(6)
                value 0.
-           
+
 
        01 ws-total-invalid.
            05 filler                   pic x(17)
                value "Invalid Records: ".
-           05 ws-invalid               pic 9(2)
+           05 ws-invalid               pic 9(6)
                value 0.
 
+      * error-rate alert - fires when invalid/total-output exceeds the
+      * configurable threshold loaded from err-threshold-file
+       77 ws-eth-file-status           pic xx
+           value spaces.
+      * percentage of invalid records, against the configurable
+      * threshold - defaults to 10% if errthreshold.dat isn't present
+       77 ws-error-rate-threshold      pic 99v99
+           value 10.00.
+       77 ws-error-rate                pic 99v99
+           value 0.
+       77 ws-error-rate-alert-flag     pic x
+           value "N".
+
+       01 ws-error-alert-line.
+           05 filler                   pic x(17)
+               value "ERROR RATE ALERT".
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-eal-rate              pic 99.99
+               value 0.
+           05 filler                   pic x(1)
+               value "%".
+           05 filler                   pic x(2)
+               value spaces.
+           05 filler                   pic x(7)
+               value "LIMIT: ".
+           05 ws-eal-threshold         pic 99.99
+               value 0.
+           05 filler                   pic x(1)
+               value "%".
+
        77 ws-eof-flag                  pic x
            value "N".
        77 ws-transaction-code-flag     pic x
@@ -138,55 +396,469 @@
            value "N".
        77 ws-spaces-flag               pic x
            value "N".
+       77 ws-invoice-number-flag       pic x
+           value "N".
+       77 ws-duplicate-flag            pic x
+           value "N".
+       77 ws-dup-idx                   pic 9(4)
+           value 0.
+       77 ws-return-reason-flag        pic x
+           value "N".
+       77 ws-transaction-date-flag     pic x
+           value "N".
+
+      * invoice numbers already seen this run, for duplicate detection
+       01 ws-seen-count                pic 9(4)
+           value 0.
+       01 ws-seen-invoice-table.
+           05 ws-seen-invoice-entry    pic x(9)
+               occurs 1 to 9999 times depending on ws-seen-count.
+
+       77 ws-tc-file-status            pic xx
+           value spaces.
+       77 ws-tc-eof-flag               pic x
+           value "N".
+       77 ws-txn-idx                   pic 99
+           value 0.
+       77 ws-vf-file-status            pic xx
+           value spaces.
+
+       77 ws-skm-file-status           pic xx
+           value spaces.
+       77 ws-skm-file-available        pic x
+           value "N".
+
+       77 ws-stm-file-status           pic xx
+           value spaces.
+       77 ws-stm-file-available        pic x
+           value "N".
+
+      * per-store amount ceiling - ws-amount-limit holds the ceiling
+      * actually applied to the current record (per-store if on file,
+      * otherwise the flat compiled-in default)
+       77 ws-aml-file-status           pic xx
+           value spaces.
+       77 ws-aml-file-available        pic x
+           value "N".
+       77 ws-default-amount-limit      pic 9(7)v99
+           value 10000.00.
+       77 ws-amount-limit              pic 9(7)v99
+           value 0.
+       77 ws-amount-limit-flag         pic x
+           value "N".
+
+      * counts how many of the checks above failed on this record -
+      * exactly one failure is what makes it a "near miss" instead of
+      * a record with multiple things wrong
+       77 ws-failure-count             pic 9
+           value 0.
+
+      * fallback store-number list, used only if the store master
+      * can't be opened - keeps EDITS validating something sane
+      * instead of failing open on every record
+       77 ws-store-code-count          pic 99
+           value 0.
+       77 ws-stc-idx                   pic 99
+           value 0.
+       01 ws-store-code-table.
+           05 ws-store-code-entry       pic xx
+               occurs 1 to 20 times depending on ws-store-code-count.
+
+       77 ws-ckpt-file-status          pic xx
+           value spaces.
+       77 ws-checkpoint-interval       pic 9(5)
+           value 500.
+       77 ws-records-processed         pic 9(9)
+           value 0.
+       77 ws-restart-count             pic 9(9)
+           value 0.
+       77 ws-restart-valid              pic 9(9)
+           value 0.
+       77 ws-restart-invalid            pic 9(9)
+           value 0.
+       77 ws-skip-count                pic 9(9)
+           value 0.
+
+       77 ws-trailer-seen              pic x
+           value "N".
+       77 ws-expected-record-count     pic 9(9)
+           value 0.
+
+       01 ws-reconciliation-line.
+           05 filler                   pic x(13)
+               value "RECON FAILED ".
+           05 filler                   pic x(4)
+               value "EXP:".
+           05 ws-recon-expected        pic z(6)9
+               value 0.
+           05 filler                   pic x(1)
+               value space.
+           05 filler                   pic x(4)
+               value "ACT:".
+           05 ws-recon-actual          pic z(6)9
+               value 0.
 
        procedure division.
 
        00-main.
       * open files
+           perform 01-load-batch-id.
+           perform 06-check-for-restart.
+
            open input input-file.
-           open output valid-file invalid-file report-file.
-       
+      * a resubmission run appends its corrected records onto the same
+      * batch-id's existing valid-file/invalid-file, exactly like a
+      * restart does, but without skipping any records - every record
+      * in the resubmit file is meant to be processed
+           if ws-restart-count > 0 or ws-resubmit-flag = "Y"
+      * valid-file is indexed, and OPEN EXTEND only applies to
+      * sequential files - I-O lets a restart (or resubmission) keep
+      * writing new keys into the file without truncating what the
+      * prior run wrote
+               open i-o valid-file
+               open extend invalid-file
+               if ws-restart-count > 0
+      * a restart's valid-file/invalid-file already hold the prior,
+      * interrupted run's records - pick this pass's valid/invalid
+      * counters back up from the last checkpoint instead of starting
+      * them at zero, so 51-write-recon-count reflects the file's
+      * actual contents, not just this pass's share of them
+                   move ws-restart-valid to ws-valid
+                   move ws-restart-invalid to ws-invalid
+                   perform 08-skip-processed-records
+               end-if
+               if ws-resubmit-flag = "Y"
+                   perform 02-load-resubmit-seed
+               end-if
+           else
+               open output valid-file invalid-file
+           end-if.
+           open output report-file near-miss-file.
+
+           perform 05-load-transaction-codes.
+           perform 10-load-error-threshold.
+
+           open input sku-master-file.
+           if ws-skm-file-status = "00"
+               move "Y" to ws-skm-file-available
+           else
+               move "N" to ws-skm-file-available
+           end-if.
+
+           open input store-master-file.
+           if ws-stm-file-status = "00"
+               move "Y" to ws-stm-file-available
+           else
+               move "N" to ws-stm-file-available
+               perform 07-load-default-store-codes
+           end-if.
+
+           open input amount-limit-file.
+           if ws-aml-file-status = "00"
+               move "Y" to ws-aml-file-available
+           else
+               move "N" to ws-aml-file-available
+           end-if.
+
       * read initial record from input-file
-           read input-file at end move "Y" to ws-eof-flag.
+           if ws-eof-flag is not equal to "Y"
+               read input-file at end move "Y" to ws-eof-flag
+           end-if.
            accept ws-date from date.
            accept ws-time from time.
 
            write report-line from ws-title.
            write report-line from ws-title-line-2.
            write report-line from ws-name-line.
-           
-      * iterate through all input lines        
+
+      * iterate through all input lines
            perform 20-process-lines until ws-eof-flag = "Y".
 
            perform 45-calculate-totals.
       * write totals
+           perform 46-check-error-rate.
            perform 50-output-totals.
       * close files
-           close input-file valid-file invalid-file report-file.
-           
+           if ws-skm-file-available = "Y"
+               close sku-master-file
+           end-if.
+           if ws-stm-file-available = "Y"
+               close store-master-file
+           end-if.
+           if ws-aml-file-available = "Y"
+               close amount-limit-file
+           end-if.
+           close input-file valid-file invalid-file report-file
+               near-miss-file.
+
+      * job completed cleanly - clear the checkpoint so tomorrow's
+      * run starts from record one again
+           move 0 to ws-records-processed.
+           perform 09-write-checkpoint.
+
+      * a broken error-rate threshold is reported back to the job
+      * scheduler through the return code, same as any other abnormal
+      * condition this shop flags that way
+           if ws-error-rate-alert-flag = "Y"
+               move 16 to return-code
+           else
+               move 0 to return-code
+           end-if.
+
            goback.
 
+      * Picks up the run's batch-id from the command line (so a same
+      * day resubmission can be told apart from the original run) and
+      * builds this run's output file names from it. A blank argument
+      * defaults the batch-id to today's date, which is still unique
+      * from one day to the next.
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-run-date from date yyyymmdd
+               move ws-run-date to ws-batch-id
+           end-if.
+
+      * a second command-line argument of RESUBMIT switches this run
+      * into second-pass mode - read independently of ws-batch-id
+      * above via ARGUMENT-NUMBER/ARGUMENT-VALUE since COMMAND-LINE
+      * returns the whole command line as one string
+           move 2 to ws-arg-num.
+           display ws-arg-num upon argument-number.
+           accept ws-arg-val from argument-value
+               on exception
+                   move spaces to ws-arg-val
+           end-accept.
+           if ws-arg-val(1:8) = "RESUBMIT"
+               move "Y" to ws-resubmit-flag
+           end-if.
+
+           if ws-resubmit-flag = "Y"
+               string "../../../data/resubmit_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-input-filename
+           else
+               move "../../../data/project1.dat" to ws-input-filename
+           end-if.
+
+           string "../../../data/valid_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-valid-filename.
+           string "../../../data/invalid_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-invalid-filename.
+           string "../../../data/Prog1Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-report-filename.
+           string "../../../data/edits_" delimited by size
+               ws-batch-id delimited by space
+               ".ckpt" delimited by size
+               into ws-checkpoint-filename.
+           string "../../../data/editscounts_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-recon-count-filename.
+           string "../../../data/editsalert_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-alert-filename.
+           string "../../../data/editsnearmiss_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-nearmiss-filename.
+
+      * Restart support - reads back how many records the prior run
+      * already completed, so a rerun after an abend on a large file
+      * doesn't have to reprocess records that already landed in
+      * valid-file/invalid-file.
+       06-check-for-restart.
+           move 0 to ws-restart-count.
+           move 0 to ws-restart-valid.
+           move 0 to ws-restart-invalid.
+           open input checkpoint-file.
+           if ws-ckpt-file-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move ckpt-records-processed to ws-restart-count
+                       move ckpt-valid-count to ws-restart-valid
+                       move ckpt-invalid-count to ws-restart-invalid
+               end-read
+               close checkpoint-file
+           end-if.
+
+      * Seeds this pass's valid-record counter from the batch's
+      * existing recon count, so a resubmission's records add onto
+      * the original run's total instead of 51-write-recon-count
+      * overwriting it with just this pass's count at the end.
+       02-load-resubmit-seed.
+           move 0 to ws-valid.
+           open input recon-count-file.
+           if ws-rcf-file-status = "00"
+               read recon-count-file
+                   at end
+                       continue
+                   not at end
+                       move recon-count-line to ws-valid
+               end-read
+               close recon-count-file
+           end-if.
+
+       08-skip-processed-records.
+           move 0 to ws-skip-count.
+           perform until ws-skip-count >= ws-restart-count
+               or ws-eof-flag = "Y"
+               read input-file at end move "Y" to ws-eof-flag
+               if ws-eof-flag is not equal to "Y"
+                   perform 07-reseed-seen-invoice
+               end-if
+               add 1 to ws-skip-count
+           end-perform.
+           move ws-restart-count to ws-records-processed.
+
+      * Rebuilds the duplicate-invoice memory (ws-seen-invoice-table)
+      * from a record already processed by a prior run, so the
+      * duplicate check above still catches a duplicate that straddles
+      * a checkpoint/restart boundary instead of losing its memory of
+      * everything before the restart point.
+       07-reseed-seen-invoice.
+           if il-transaction-code = "H" or il-transaction-code = "T"
+               continue
+           else
+               if il-invoice-number is not equal to spaces
+                   and il-invoice-number is numeric
+                   and ws-seen-count < 9999
+                   add 1 to ws-seen-count
+                   move il-invoice-number
+                       to ws-seen-invoice-entry(ws-seen-count)
+               end-if
+           end-if.
+
+      * Periodically records how many records have been processed, and
+      * this pass's running valid/invalid counts, so a restart after an
+      * abend knows where to resume and can pick its own counters back
+      * up from where the interrupted run left off, rather than only
+      * from whatever 51-write-recon-count last wrote on a completed
+      * run.
+       09-write-checkpoint.
+           open output checkpoint-file.
+           move ws-records-processed to ckpt-records-processed.
+           move ws-valid to ckpt-valid-count.
+           move ws-invalid to ckpt-invalid-count.
+           write ckpt-line.
+           close checkpoint-file.
+
+      * Loads the valid transaction-code table from txn-code-file so
+      * ops can add/retire codes (e.g. a new "V" void code) without a
+      * recompile. Falls back to the historical S/R/L codes if the
+      * reference file isn't there.
+       05-load-transaction-codes.
+           move 0 to ws-txn-code-count.
+           move "N" to ws-tc-eof-flag.
+           open input txn-code-file.
+           if ws-tc-file-status = "00"
+               perform until ws-tc-eof-flag = "Y"
+                   read txn-code-file
+                       at end
+                           move "Y" to ws-tc-eof-flag
+                       not at end
+                           add 1 to ws-txn-code-count
+                           move txn-code-record
+                               to ws-txn-code-entry(ws-txn-code-count)
+                   end-read
+               end-perform
+               close txn-code-file
+           else
+               perform 06-load-default-transaction-codes
+           end-if.
+
+       06-load-default-transaction-codes.
+           move 4 to ws-txn-code-count.
+           move "S" to ws-txn-code-entry(1).
+           move "R" to ws-txn-code-entry(2).
+           move "L" to ws-txn-code-entry(3).
+           move "V" to ws-txn-code-entry(4).
+
+      * only used if storemaster.dat can't be opened - the four store
+      * numbers this shop ran before the master file existed
+       07-load-default-store-codes.
+           move 4 to ws-store-code-count.
+           move "01" to ws-store-code-entry(1).
+           move "02" to ws-store-code-entry(2).
+           move "03" to ws-store-code-entry(3).
+           move "07" to ws-store-code-entry(4).
+
+      * loads the error-rate alert threshold so ops can tighten or
+      * loosen it without recompiling - keeps the compiled-in 10%
+      * default if errthreshold.dat isn't present
+       10-load-error-threshold.
+           open input err-threshold-file.
+           if ws-eth-file-status = "00"
+               read err-threshold-file
+                   at end
+                       continue
+                   not at end
+                       move err-threshold-record
+                           to ws-error-rate-threshold
+               end-read
+               close err-threshold-file
+           end-if.
+
        20-process-lines.
-           
+
       *TODO: determine if line is valid
 
-      * Checks if records are "S", "R" or "L"
-           perform until ws-eof-flag equals "Y"
-               
-           if(il-transaction-code is not equal to "S")
-               if(il-transaction-code is not equal to "R")
-                   if(il-transaction-code is not equal to "L")
-                        move "N" to ws-transaction-code-flag
-                        move il-transaction-code to ws-transaction-code
+           perform until ws-eof-flag = "Y"
 
-                   else
-                       move "Y" to ws-transaction-code-flag
-                   end-if
-               else 
+      * a header/trailer control record is recognized by its
+      * transaction code and processed separately from a detail line
+               evaluate il-transaction-code
+                   when "H"
+                       perform 21-process-header-record
+                   when "T"
+                       perform 22-process-trailer-record
+                   when other
+                       perform 23-validate-and-output-record
+               end-evaluate
+
+               add 1 to ws-records-processed
+
+               if function mod(ws-records-processed,
+                   ws-checkpoint-interval) = 0
+                   perform 09-write-checkpoint
+               end-if
+
+      * read next input-file record
+               read input-file at end move "Y" to ws-eof-flag
+           end-perform.
+
+      * header records carry no data this program acts on today - the
+      * hook exists so a future header layout doesn't need a rewrite
+       21-process-header-record.
+           continue.
+
+      * captures the trailer's expected record count so
+      * 45-calculate-totals can reconcile it against what was output
+       22-process-trailer-record.
+           move tr-expected-count to ws-expected-record-count.
+           move "Y" to ws-trailer-seen.
+
+       23-validate-and-output-record.
+      * Checks the transaction code against the transaction-code table
+           move "N" to ws-transaction-code-flag
+           perform varying ws-txn-idx from 1 by 1
+               until ws-txn-idx > ws-txn-code-count
+               if il-transaction-code = ws-txn-code-entry(ws-txn-idx)
                    move "Y" to ws-transaction-code-flag
                end-if
-           else
-               move "Y" to ws-transaction-code-flag
+           end-perform
+           if ws-transaction-code-flag is not equal to "Y"
+               move il-transaction-code to ws-transaction-code
            end-if
 
       * Checks if transaction amount is numeric
@@ -197,6 +869,32 @@
                move il-transaction-amount to ws-transaction-amt
            end-if
 
+      * Checks transaction amount against the per-store ceiling (the
+      * compiled-in flat default if the store has no ceiling on file,
+      * or if amtlimit.dat isn't present at all) - catches a keying
+      * error that's numeric but absurdly large, which the numeric
+      * check above lets through
+           move "N" to ws-amount-limit-flag
+           if ws-transaction-amt-flag is not equal to "Y"
+               move "Y" to ws-amount-limit-flag
+           else
+               move ws-default-amount-limit to ws-amount-limit
+               if ws-aml-file-available = "Y"
+                   move il-store-number to aml-store-number
+                   read amount-limit-file
+                       invalid key
+                           continue
+                       not invalid key
+                           move aml-amount-limit to ws-amount-limit
+                   end-read
+               end-if
+               if il-transaction-amount <= ws-amount-limit
+                   move "Y" to ws-amount-limit-flag
+               else
+                   move il-transaction-amount to ws-transaction-amt
+               end-if
+           end-if
+
       * Checks if payment type is ‘CA’, ‘CR’ or ‘DB’
            if(il-payment-type is not equal to "CA")
                if(il-payment-type is not equal to "CR")
@@ -213,79 +911,264 @@
                move "Y" to ws-payment-type-flag
            end-if
 
-      * Checks if store number is ‘01’, 02’, ‘03’ or ‘07’
-          if(il-store-number is not equal to 07)
-           if(il-store-number is not equal to 01)
-               if(il-store-number is not equal to 02)
-                   if(il-store-number is not equal to 03)
-                        move "N" to ws-store-number-flag
-                        move il-store-number to ws-store-number
-                   else
+      * Checks store number against the store master so opening or
+      * closing a store is an ops data change, not a recompile. Falls
+      * back to the historical four-store list if the master isn't
+      * available.
+           move "N" to ws-store-number-flag
+           if ws-stm-file-available = "Y"
+               move il-store-number to stm-store-number
+               read store-master-file
+                   invalid key
+                       move il-store-number to ws-store-number
+                   not invalid key
+                       move "Y" to ws-store-number-flag
+               end-read
+           else
+               perform varying ws-stc-idx from 1 by 1
+                   until ws-stc-idx > ws-store-code-count
+                   if il-store-number = ws-store-code-entry(ws-stc-idx)
                        move "Y" to ws-store-number-flag
                    end-if
-               else 
-                   move "Y" to ws-store-number-flag
+               end-perform
+               if ws-store-number-flag is not equal to "Y"
+                   move il-store-number to ws-store-number
                end-if
-           else
-               move "Y" to ws-store-number-flag
            end-if
-          else 
-              move "Y" to ws-store-number-flag
-           end-if
-          
+
       * Error validation for empty spaces
            if(il-sku-code is equal to spaces) then
                move "N" to ws-spaces-flag
                move il-sku-code to ws-sku-code
            else
-               move "Y" to ws-spaces-flag
+      * cross-reference against the SKU master so a discontinued or
+      * mistyped SKU doesn't pass just because it's non-blank
+               if ws-skm-file-available = "Y"
+                   move il-sku-code to sm-sku-code
+                   read sku-master-file
+                       invalid key
+                           move "N" to ws-spaces-flag
+                           move il-sku-code to ws-sku-code
+                       not invalid key
+                           move "Y" to ws-spaces-flag
+                   end-read
+               else
+                   move "Y" to ws-spaces-flag
+               end-if
            end-if
-      *TODO: output record to appropriate file based on results of validaiton processing
-        if (ws-spaces-flag is equal to "Y") then
-           if (ws-payment-type-flag is equal to "Y") then
-               if(ws-store-number-flag is equal to "Y") then
-                   if(ws-transaction-amt-flag is equal to "Y") then
-                       if(ws-transaction-code-flag is equal to "Y") then
-                           perform 30-output-valid-record
-
-                       else
-                           perform 40-output-invalid-record
-                            
+
+      * Checks if invoice number is present and numeric
+           if(il-invoice-number is equal to spaces) then
+               move "N" to ws-invoice-number-flag
+               move il-invoice-number to ws-invoice-number
+           else
+               if(il-invoice-number is not numeric) then
+                   move "N" to ws-invoice-number-flag
+                   move il-invoice-number to ws-invoice-number
+               else
+                   move "Y" to ws-invoice-number-flag
+               end-if
+           end-if
+
+      * Checks for a duplicate invoice number already seen this run
+           move "N" to ws-duplicate-flag
+           if ws-invoice-number-flag = "Y"
+               perform varying ws-dup-idx from 1 by 1
+                   until ws-dup-idx > ws-seen-count
+                   if il-invoice-number =
+                       ws-seen-invoice-entry(ws-dup-idx)
+                       move "Y" to ws-duplicate-flag
                    end-if
-                   else
-                       perform 40-output-invalid-record
+               end-perform
+               if ws-duplicate-flag is not equal to "Y"
+                   add 1 to ws-seen-count
+                   move il-invoice-number
+                       to ws-seen-invoice-entry(ws-seen-count)
                end-if
-               else 
-                   perform 40-output-invalid-record
-                    
+           end-if
+
+      * Checks return-reason-code - only meaningful on a return ("R")
+      * transaction; any other transaction type isn't checked
+           move "Y" to ws-return-reason-flag
+           if il-transaction-code = "R"
+               if (il-return-reason-code is not equal to "D")
+                   and (il-return-reason-code is not equal to "W")
+                   and (il-return-reason-code is not equal to "C")
+                   move "N" to ws-return-reason-flag
+                   move il-return-reason-code to ws-return-reason
+               end-if
+           end-if
+
+      * Checks the transaction date is numeric and a plausible
+      * calendar date - month 01-12, day 01-31. Doesn't check days
+      * per month (e.g. 02/30), same level of rigor as the rest of
+      * this edit.
+           move "N" to ws-transaction-date-flag
+           if il-transaction-date is numeric
+               if il-transaction-date(5:2) >= "01"
+                   and il-transaction-date(5:2) <= "12"
+                   and il-transaction-date(7:2) >= "01"
+                   and il-transaction-date(7:2) <= "31"
+                   move "Y" to ws-transaction-date-flag
                end-if
-           else 
-               perform 40-output-invalid-record
-               
            end-if
-        else 
-            perform 40-output-invalid-record
-             
+           if ws-transaction-date-flag is not equal to "Y"
+               move il-transaction-date to ws-transaction-date
            end-if
 
-      * read next input-file record
-           read input-file at end move "Y" to ws-eof-flag
-           end-perform. 
+      *TODO: output record to appropriate file based on results of validaiton processing
+           if (ws-spaces-flag is equal to "Y")
+               and (ws-payment-type-flag is equal to "Y")
+               and (ws-store-number-flag is equal to "Y")
+               and (ws-transaction-amt-flag is equal to "Y")
+               and (ws-amount-limit-flag is equal to "Y")
+               and (ws-transaction-code-flag is equal to "Y")
+               and (ws-invoice-number-flag is equal to "Y")
+               and (ws-return-reason-flag is equal to "Y")
+               and (ws-transaction-date-flag is equal to "Y")
+               and (ws-duplicate-flag is equal to "N") then
+               perform 30-output-valid-record
+           else
+               perform 40-output-invalid-record
+           end-if.
 
        30-output-valid-record.
-           add 1 to ws-valid.
-           write valid-line from input-line.
+           move il-transaction-code    to vl-transaction-code.
+           move il-transaction-amount  to vl-transaction-amount.
+           move il-payment-type        to vl-payment-type.
+           move il-store-number        to vl-store-number.
+           move il-invoice-number      to vl-invoice-number.
+           move il-sku-code            to vl-sku-code.
+           move il-return-reason-code  to vl-return-reason-code.
+           move il-transaction-date    to vl-transaction-date.
+           write valid-record
+               invalid key
+      * a duplicate invoice number should already have been caught
+      * above and routed to invalid.dat - this is just the
+      * belt-and-suspenders case required by WRITE on a keyed file
+                   continue
+               not invalid key
+                   add 1 to ws-valid
+           end-write.
 
        40-output-invalid-record.
            add 1 to ws-invalid.
            write invalid-line from input-line.
            write report-line from input-line.
+           perform 41-determine-reason.
+           write report-line from ws-reason-detail.
            write report-line from ws-error-message.
            write report-line from ws-line-break.
-       
+           perform 42-count-failures.
+           if ws-failure-count = 1
+               perform 43-write-near-miss-record
+           end-if.
+
+      * Plain-English reason so the reviewer doesn't have to
+      * cross-check every flag by eye - reports the first failing
+      * check in the same order EDITS validates the record.
+       41-determine-reason.
+           move spaces to ws-reason-text.
+           evaluate true
+               when ws-transaction-code-flag is equal to "N"
+                   move "BAD TRANSACTION CODE" to ws-reason-text
+               when ws-transaction-amt-flag is equal to "N"
+                   move "BAD TRANSACTION AMOUNT" to ws-reason-text
+               when ws-amount-limit-flag is equal to "N"
+                   move "AMOUNT EXCEEDS LIMIT" to ws-reason-text
+               when ws-payment-type-flag is equal to "N"
+                   move "BAD PAYMENT TYPE" to ws-reason-text
+               when ws-store-number-flag is equal to "N"
+                   move "BAD STORE NUMBER" to ws-reason-text
+               when ws-spaces-flag is equal to "N"
+                   move "UNKNOWN SKU" to ws-reason-text
+               when ws-invoice-number-flag is equal to "N"
+                   move "BAD INVOICE NUMBER" to ws-reason-text
+               when ws-return-reason-flag is equal to "N"
+                   move "BAD RETURN REASON CODE" to ws-reason-text
+               when ws-transaction-date-flag is equal to "N"
+                   move "BAD TRANSACTION DATE" to ws-reason-text
+               when ws-duplicate-flag is equal to "Y"
+                   move "DUPLICATE INVOICE NUMBER" to ws-reason-text
+               when other
+                   move "UNKNOWN REASON" to ws-reason-text
+           end-evaluate.
+
+      * Tallies how many of the checks above this record actually
+      * failed - a record with exactly one failing check is far more
+      * likely to be a simple typo than one that's wrong every which
+      * way, which is what makes it worth calling out separately.
+       42-count-failures.
+           move 0 to ws-failure-count.
+           if ws-transaction-code-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-transaction-amt-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-amount-limit-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-payment-type-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-store-number-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-spaces-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-invoice-number-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-return-reason-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-transaction-date-flag is equal to "N"
+               add 1 to ws-failure-count
+           end-if.
+           if ws-duplicate-flag is equal to "Y"
+               add 1 to ws-failure-count
+           end-if.
+
+      * Writes the near-miss exception record - the original 37-byte
+      * line plus the same reason text 41-determine-reason already
+      * worked out, so ops sees exactly why the one check failed.
+       43-write-near-miss-record.
+           move input-line to nm-original-line.
+           move ws-reason-text to nm-reason.
+           write near-miss-line.
+
        45-calculate-totals.
            add ws-valid ws-invalid giving ws-total-output.
 
+      * a day with nothing but a header/trailer leaves ws-total-output
+      * at zero - divide by it anyway and the program abends, so guard
+      * it the same way DataSplitCount's percentage calculation does
+       46-check-error-rate.
+           if ws-total-output = 0
+               move "N" to ws-error-rate-alert-flag
+           else
+               compute ws-error-rate rounded =
+                   (ws-invalid / ws-total-output) * 100
+               if ws-error-rate > ws-error-rate-threshold
+                   move "Y" to ws-error-rate-alert-flag
+                   perform 47-write-alert-record
+               else
+                   move "N" to ws-error-rate-alert-flag
+               end-if
+           end-if.
+
+      * a distinct, machine-readable alert record - its mere existence
+      * is the signal a downstream monitor/scheduler watches for,
+      * rather than having to parse the narrative report
+       47-write-alert-record.
+           open output alert-file.
+           move ws-error-rate to ws-eal-rate.
+           move ws-error-rate-threshold to ws-eal-threshold.
+           write alert-line from ws-error-alert-line.
+           close alert-file.
+
        50-output-totals.
            write invalid-line from ws-line-break.
            write invalid-line from ws-line-break.
@@ -293,4 +1176,31 @@
            write invalid-line from ws-line-break.
            write report-line from ws-total-invalid.
            write report-line from ws-total.
+
+      * a trailer record, if the store upload included one, lets us
+      * catch a truncated file before we act on it
+           if ws-trailer-seen = "Y"
+               and ws-expected-record-count is not equal to
+                   ws-total-output
+               move ws-expected-record-count to ws-recon-expected
+               move ws-total-output to ws-recon-actual
+               write report-line from ws-reconciliation-line
+           end-if.
+
+           if ws-error-rate-alert-flag = "Y"
+               move ws-error-rate to ws-eal-rate
+               move ws-error-rate-threshold to ws-eal-threshold
+               write report-line from ws-error-alert-line
+           end-if.
+
+           perform 51-write-recon-count.
+
+      * records how many valid records this run wrote, so the
+      * pipeline reconciliation program can prove that count survives
+      * every downstream stage
+       51-write-recon-count.
+           open output recon-count-file.
+           move ws-valid to recon-count-line.
+           write recon-count-line.
+           close recon-count-file.
        end program EDITS.
\ No newline at end of file
