@@ -0,0 +1,424 @@
+       identification division.
+       program-id. Reconciliation.
+       author. Joree Miranda, Kyle Bayer, Ashante Smith
+       date-written. 2018-04-21
+      * This is the fifth program in our MAFD 4201 Final Project. It
+      * reads the small count files each earlier stage writes and
+      * proves that no records vanished between stages before the
+      * day's batch is considered closed.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+
+      * EDITS' count of valid records written to valid.dat
+           select edits-count-file
+           assign to dynamic ws-edits-count-filename
+           organization is line sequential
+           file status is ws-ec-file-status.
+
+      * DataSplitCount's counts of sale/layaway and return records
+           select datasplit-count-file
+           assign to dynamic ws-datasplit-count-filename
+           organization is line sequential
+           file status is ws-dc-file-status.
+
+      * SLProcessingProgram's count of sale/layaway records printed
+           select prog3-count-file
+           assign to dynamic ws-prog3-count-filename
+           organization is line sequential
+           file status is ws-p3-file-status.
+
+      * TypeRProcessing's count of return records printed
+           select prog4-count-file
+           assign to dynamic ws-prog4-count-filename
+           organization is line sequential
+           file status is ws-p4-file-status.
+
+      * VoidProcessing's count of void records printed
+           select prog6-count-file
+           assign to dynamic ws-prog6-count-filename
+           organization is line sequential
+           file status is ws-p6-file-status.
+
+           select report-file
+           assign to dynamic ws-report-filename
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd edits-count-file
+           data record is edits-count-line
+           record contains 9 characters.
+       01 edits-count-line             pic 9(9).
+
+       fd datasplit-count-file
+           data record is datasplit-count-line
+           record contains 27 characters.
+       01 datasplit-count-line.
+           05 dc-sale-layaway-count    pic 9(9).
+           05 dc-return-count          pic 9(9).
+           05 dc-void-count            pic 9(9).
+
+       fd prog3-count-file
+           data record is prog3-count-line
+           record contains 9 characters.
+       01 prog3-count-line             pic 9(9).
+
+       fd prog4-count-file
+           data record is prog4-count-line
+           record contains 9 characters.
+       01 prog4-count-line             pic 9(9).
+
+       fd prog6-count-file
+           data record is prog6-count-line
+           record contains 9 characters.
+       01 prog6-count-line             pic 9(9).
+
+       fd report-file
+           data record is report-line
+           record contains 36 characters.
+       01 report-line                  pic x(36).
+
+       working-storage section.
+
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists; Reconciliation needs the same batch-id passed to the
+      * earlier stages so it reads this batch's count files rather
+      * than whichever run happened to be last
+       77 ws-batch-id                  pic x(8) value spaces.
+       77 ws-batch-run-date            pic 9(8) value 0.
+
+       77 ws-edits-count-filename      pic x(40) value spaces.
+       77 ws-datasplit-count-filename  pic x(40) value spaces.
+       77 ws-prog3-count-filename      pic x(40) value spaces.
+       77 ws-prog4-count-filename      pic x(40) value spaces.
+       77 ws-prog6-count-filename      pic x(40) value spaces.
+       77 ws-report-filename           pic x(40) value spaces.
+
+       77 ws-ec-file-status            pic xx value spaces.
+       77 ws-dc-file-status            pic xx value spaces.
+       77 ws-p3-file-status            pic xx value spaces.
+       77 ws-p4-file-status            pic xx value spaces.
+       77 ws-p6-file-status            pic xx value spaces.
+
+       01 ws-edits-valid-count         pic 9(9) value 0.
+       01 ws-split-sale-layaway-count  pic 9(9) value 0.
+       01 ws-split-return-count        pic 9(9) value 0.
+       01 ws-split-void-count          pic 9(9) value 0.
+       01 ws-prog3-count               pic 9(9) value 0.
+       01 ws-prog4-count               pic 9(9) value 0.
+       01 ws-prog6-count               pic 9(9) value 0.
+
+       01 ws-edits-vs-split-flag       pic x value "N".
+       01 ws-split-vs-prog3-flag       pic x value "N".
+       01 ws-split-vs-prog4-flag       pic x value "N".
+       01 ws-split-vs-prog6-flag       pic x value "N".
+
+       01 ws-report-heading.
+           05 filler                   pic x(36)
+               value "PIPELINE RECONCILIATION REPORT".
+
+       01 ws-line-break.
+           05 filler                   pic x(36)
+               value all "-".
+
+       01 ws-edits-count-detail.
+           05 filler                   pic x(24)
+               value "EDITS VALID COUNT: ".
+           05 ws-ec-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-split-total-detail.
+           05 filler                   pic x(24)
+               value "SPLIT TOTAL COUNT: ".
+           05 ws-st-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-split-sale-detail.
+           05 filler                   pic x(24)
+               value "  SALE/LAYAWAY COUNT: ".
+           05 ws-ss-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-split-return-detail.
+           05 filler                   pic x(24)
+               value "  RETURN COUNT: ".
+           05 ws-sr-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-split-void-detail.
+           05 filler                   pic x(24)
+               value "  VOID COUNT: ".
+           05 ws-sv-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-prog3-count-detail.
+           05 filler                   pic x(24)
+               value "PROG3 PRINTED COUNT: ".
+           05 ws-p3-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-prog4-count-detail.
+           05 filler                   pic x(24)
+               value "PROG4 PRINTED COUNT: ".
+           05 ws-p4-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-prog6-count-detail.
+           05 filler                   pic x(24)
+               value "PROG6 PRINTED COUNT: ".
+           05 ws-p6-display            pic zzzzzzz9
+               value 0.
+
+       01 ws-edits-vs-split-detail.
+           05 filler                   pic x(24)
+               value "EDITS VS SPLIT: ".
+           05 ws-evs-result            pic x(8)
+               value spaces.
+
+       01 ws-split-vs-prog3-detail.
+           05 filler                   pic x(24)
+               value "SPLIT VS PROG3: ".
+           05 ws-svp3-result           pic x(8)
+               value spaces.
+
+       01 ws-split-vs-prog4-detail.
+           05 filler                   pic x(24)
+               value "SPLIT VS PROG4: ".
+           05 ws-svp4-result           pic x(8)
+               value spaces.
+
+       01 ws-split-vs-prog6-detail.
+           05 filler                   pic x(24)
+               value "SPLIT VS PROG6: ".
+           05 ws-svp6-result           pic x(8)
+               value spaces.
+
+       01 ws-overall-result-detail.
+           05 filler                   pic x(24)
+               value "OVERALL RESULT: ".
+           05 ws-overall-result        pic x(8)
+               value spaces.
+
+       procedure division.
+      * open files
+           perform 01-load-batch-id.
+
+           open input edits-count-file datasplit-count-file
+               prog3-count-file prog4-count-file prog6-count-file.
+           open output report-file.
+
+           perform 10-read-counts.
+           perform 20-compare-counts.
+           perform 30-output-report.
+
+           close edits-count-file datasplit-count-file
+               prog3-count-file prog4-count-file prog6-count-file
+               report-file.
+
+      * a FAIL must stop the chain the same way EDITS' error-rate
+      * alert sets a non-zero return code, so run_pipeline.sh won't
+      * archive a batch with a detected count mismatch
+           if ws-overall-result = "FAIL"
+               move 16 to return-code
+           end-if.
+
+           goback.
+
+      * picks up the run's batch-id from the command line - same
+      * convention as the earlier pipeline stages - so this program
+      * reconciles the count files from this batch, not whatever the
+      * last run left lying around
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/editscounts_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-edits-count-filename.
+           string "../../../data/datasplitcounts_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-datasplit-count-filename.
+           string "../../../data/prog3count_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-prog3-count-filename.
+           string "../../../data/prog4count_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-prog4-count-filename.
+           string "../../../data/prog6count_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-prog6-count-filename.
+           string "../../../data/Prog5Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-report-filename.
+
+      * each count file is written by its own program at the end of a
+      * successful run - if a stage never ran (or was skipped) its
+      * file status comes back non-"00" and that count is left at zero,
+      * which then shows up as a mismatch instead of a false PASS
+       10-read-counts.
+           if ws-ec-file-status = "00"
+               read edits-count-file into ws-edits-valid-count
+                   at end move 0 to ws-edits-valid-count
+               end-read
+           else
+               move 0 to ws-edits-valid-count
+           end-if.
+
+           if ws-dc-file-status = "00"
+               read datasplit-count-file
+                   at end
+                       move 0 to ws-split-sale-layaway-count
+                       move 0 to ws-split-return-count
+                       move 0 to ws-split-void-count
+                   not at end
+                       move dc-sale-layaway-count
+                           to ws-split-sale-layaway-count
+                       move dc-return-count to ws-split-return-count
+                       move dc-void-count to ws-split-void-count
+               end-read
+           else
+               move 0 to ws-split-sale-layaway-count
+               move 0 to ws-split-return-count
+               move 0 to ws-split-void-count
+           end-if.
+
+           if ws-p3-file-status = "00"
+               read prog3-count-file into ws-prog3-count
+                   at end move 0 to ws-prog3-count
+               end-read
+           else
+               move 0 to ws-prog3-count
+           end-if.
+
+           if ws-p4-file-status = "00"
+               read prog4-count-file into ws-prog4-count
+                   at end move 0 to ws-prog4-count
+               end-read
+           else
+               move 0 to ws-prog4-count
+           end-if.
+
+           if ws-p6-file-status = "00"
+               read prog6-count-file into ws-prog6-count
+                   at end move 0 to ws-prog6-count
+               end-read
+           else
+               move 0 to ws-prog6-count
+           end-if.
+
+       20-compare-counts.
+           if ws-edits-valid-count =
+               (ws-split-sale-layaway-count + ws-split-return-count
+                   + ws-split-void-count)
+               move "Y" to ws-edits-vs-split-flag
+           else
+               move "N" to ws-edits-vs-split-flag
+           end-if.
+
+           if ws-split-sale-layaway-count = ws-prog3-count
+               move "Y" to ws-split-vs-prog3-flag
+           else
+               move "N" to ws-split-vs-prog3-flag
+           end-if.
+
+           if ws-split-return-count = ws-prog4-count
+               move "Y" to ws-split-vs-prog4-flag
+           else
+               move "N" to ws-split-vs-prog4-flag
+           end-if.
+
+           if ws-split-void-count = ws-prog6-count
+               move "Y" to ws-split-vs-prog6-flag
+           else
+               move "N" to ws-split-vs-prog6-flag
+           end-if.
+
+       30-output-report.
+           write report-line from ws-report-heading.
+           write report-line from ws-line-break
+               after advancing 1 line.
+
+           move ws-edits-valid-count to ws-ec-display.
+           write report-line from ws-edits-count-detail
+               after advancing 2 lines.
+
+           compute ws-st-display =
+               ws-split-sale-layaway-count + ws-split-return-count
+                   + ws-split-void-count.
+           write report-line from ws-split-total-detail
+               after advancing 1 line.
+
+           move ws-split-sale-layaway-count to ws-ss-display.
+           write report-line from ws-split-sale-detail.
+
+           move ws-split-return-count to ws-sr-display.
+           write report-line from ws-split-return-detail.
+
+           move ws-split-void-count to ws-sv-display.
+           write report-line from ws-split-void-detail.
+
+           move ws-prog3-count to ws-p3-display.
+           write report-line from ws-prog3-count-detail
+               after advancing 1 line.
+
+           move ws-prog4-count to ws-p4-display.
+           write report-line from ws-prog4-count-detail.
+
+           move ws-prog6-count to ws-p6-display.
+           write report-line from ws-prog6-count-detail.
+
+           if ws-edits-vs-split-flag = "Y"
+               move "PASS" to ws-evs-result
+           else
+               move "FAIL" to ws-evs-result
+           end-if.
+           write report-line from ws-edits-vs-split-detail
+               after advancing 2 lines.
+
+           if ws-split-vs-prog3-flag = "Y"
+               move "PASS" to ws-svp3-result
+           else
+               move "FAIL" to ws-svp3-result
+           end-if.
+           write report-line from ws-split-vs-prog3-detail.
+
+           if ws-split-vs-prog4-flag = "Y"
+               move "PASS" to ws-svp4-result
+           else
+               move "FAIL" to ws-svp4-result
+           end-if.
+           write report-line from ws-split-vs-prog4-detail.
+
+           if ws-split-vs-prog6-flag = "Y"
+               move "PASS" to ws-svp6-result
+           else
+               move "FAIL" to ws-svp6-result
+           end-if.
+           write report-line from ws-split-vs-prog6-detail.
+
+           if ws-edits-vs-split-flag = "Y"
+               and ws-split-vs-prog3-flag = "Y"
+               and ws-split-vs-prog4-flag = "Y"
+               and ws-split-vs-prog6-flag = "Y"
+               move "PASS" to ws-overall-result
+           else
+               move "FAIL" to ws-overall-result
+           end-if.
+           write report-line from ws-overall-result-detail
+               after advancing 2 lines.
+
+       end program Reconciliation.
