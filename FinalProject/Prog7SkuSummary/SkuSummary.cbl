@@ -0,0 +1,373 @@
+       identification division.
+       program-id. SkuSummary.
+       author. Joree Miranda, Kyle Bayer, Ashante Smith
+       date-written. 2026-08-08
+      * This is the seventh program in our MAFD 4201 Final Project. It
+      * reads the sales/layaway detail DataSplitCount already split
+      * out and prints a SKU-level summary - units sold, dollar total,
+      * and a rank by dollar total, highest first - so merchandising
+      * can see which SKUs drove the most revenue in the batch.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+
+      * the sales/layaways detail DataSplitCount split out for this
+      * batch - the source for every SKU's units/dollar accumulation
+           select input-file
+           assign to dynamic ws-input-filename
+           organization is line sequential.
+
+      * one row per distinct SKU in this batch, dumped from the
+      * in-memory accumulator table below so an internal SORT can
+      * rank it by dollar total - COBOL's SORT verb works on files,
+      * not tables, the same reason SLProcessingProgram's
+      * store/invoice sort needs a work file
+           select sku-raw-file
+           assign to dynamic ws-sku-raw-filename
+           organization is line sequential.
+
+           select sort-work-file
+           assign to "../../../data/sortworksku.tmp".
+
+      * the SORT's GIVING target - sku-raw-file re-ordered highest
+      * dollar total first, read sequentially below to number the
+      * ranks 1, 2, 3...
+           select sku-sorted-file
+           assign to dynamic ws-sku-sorted-filename
+           organization is line sequential.
+
+           select output-file
+           assign to dynamic ws-output-filename
+           organization is line sequential.
+
+      * SKU master - looked up so the report can print a real SKU
+      * description instead of a bare 15-character code
+           select sku-master-file
+           assign to "../../../data/skumaster.dat"
+           organization is indexed
+           access mode is random
+           record key is sm-sku-code
+           file status is ws-skm-file-status.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is input-line
+           record contains 45 characters.
+
+       01 input-line.
+           05 il-transaction-code      pic X.
+           05 il-transaction-amount    pic 9(5)V99.
+           05 il-payment-type          pic XX.
+           05 il-store-number          pic XX.
+           05 il-invoice-number        pic X(9).
+           05 il-sku-code              pic X(15).
+           05 il-return-reason-code    pic X.
+           05 il-transaction-date      pic 9(8).
+
+       fd sku-raw-file
+           data record is sku-raw-line
+           record contains 33 characters.
+
+       01 sku-raw-line.
+           05 skr-sku-code             pic X(15).
+           05 skr-units                pic 9(7).
+           05 skr-dollar-total         pic 9(9)V99.
+
+       sd sort-work-file
+           data record is sw-sort-record.
+
+       01 sw-sort-record.
+           05 sw-sku-code              pic X(15).
+           05 sw-units                 pic 9(7).
+           05 sw-dollar-total          pic 9(9)V99.
+
+       fd sku-sorted-file
+           data record is sku-sorted-line
+           record contains 33 characters.
+
+       01 sku-sorted-line.
+           05 sks-sku-code             pic X(15).
+           05 sks-units                pic 9(7).
+           05 sks-dollar-total         pic 9(9)V99.
+
+       fd output-file
+           data record is print-line
+           record contains 74 characters.
+
+       01 print-line                   pic x(74).
+
+       fd sku-master-file
+           data record is sku-master-record.
+       01 sku-master-record.
+           05 sm-sku-code               pic x(15).
+           05 sm-sku-description        pic x(20).
+
+       working-storage section.
+
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists
+       77 ws-batch-id                  pic x(8)
+           value spaces.
+       77 ws-batch-run-date            pic 9(8)
+           value 0.
+
+       77 ws-input-filename            pic x(40)
+           value spaces.
+       77 ws-output-filename           pic x(40)
+           value spaces.
+       77 ws-sku-raw-filename          pic x(40)
+           value spaces.
+       77 ws-sku-sorted-filename       pic x(40)
+           value spaces.
+
+       77 ws-skm-file-status           pic xx
+           value spaces.
+       77 ws-skm-file-available        pic x
+           value "N".
+
+       01 ws-eof-flag                  pic x
+           value "N".
+
+      * per-SKU accumulator table, built while input-file is read -
+      * same OCCURS DEPENDING ON / linear-search idiom TypeRProcessing
+      * uses for ws-sales-table
+       01 ws-sku-count                 pic 9(5)
+           value 0.
+       01 ws-sku-table.
+           05 ws-sku-entry
+               occurs 1 to 99999 times depending on ws-sku-count.
+               10 ws-sku-code          pic X(15).
+               10 ws-sku-units         pic 9(7).
+               10 ws-sku-dollar-total  pic 9(9)V99.
+
+       77 ws-sku-idx                   pic 9(5)
+           value 0.
+       77 ws-sku-found                 pic x
+           value "N".
+
+       77 ws-rank                      pic 9(5)
+           value 0.
+
+       01 ws-output-line.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-rank                  pic ZZZZ9
+               value 0.
+           05 filler                   pic X(3)
+               value spaces.
+           05 ol-sku-code              pic X(15)
+               value spaces.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-sku-description       pic X(20)
+               value spaces.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-units                 pic ZZZZZZ9
+               value 0.
+           05 filler                   pic X(2)
+               value spaces.
+           05 ol-dollar-total          pic $$,$$$,$$9.99
+               value 0.
+
+       01 ws-report-heading.
+           05 ws-date                  pic 9(6)
+               value 0.
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-time                  pic 9(8)
+               value 0.
+           05 filler                   pic x(12)
+               value spaces.
+           05 filler                   pic x(22)
+               value "SKU SALES SUMMARY".
+
+       01 ws-header.
+           05 filler                   pic x(4)
+               value "Rank".
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(8)
+               value "SKU Code".
+           05 filler                   pic x(9)
+               value spaces.
+           05 filler                   pic x(11)
+               value "Description".
+           05 filler                   pic x(11)
+               value spaces.
+           05 filler                   pic x(5)
+               value "Units".
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(12)
+               value "Dollar Total".
+
+       01 ws-group-names.
+           05 filler                   pic x(40)
+               value "KYLE BAYER, JOREE MIRANDA, ASHANTE SMITH".
+
+       01 ws-line-break                pic x(36)
+           value spaces.
+
+       01 ws-number-records.
+           05 filler                   pic x(19)
+               value "Number of SKUs: ".
+           05 ws-record-count          pic 99999
+               value 0.
+
+       procedure division.
+      * pick up this run's batch-id before anything else opens, since
+      * it's used to build the file names below
+           perform 01-load-batch-id.
+
+           open input input-file.
+
+           open input sku-master-file.
+           if ws-skm-file-status = "00"
+               move "Y" to ws-skm-file-available
+           else
+               move "N" to ws-skm-file-available
+           end-if.
+
+           perform 10-accumulate-skus.
+
+           close input-file.
+
+           perform 20-dump-accumulator-table.
+
+      * rank by dollar total, highest first
+           sort sort-work-file
+               on descending key sw-dollar-total
+               using sku-raw-file
+               giving sku-sorted-file.
+
+           open input sku-sorted-file.
+           open output output-file.
+
+           accept ws-date from date.
+           accept ws-time from time.
+
+           write print-line from ws-report-heading.
+           write print-line from ws-line-break.
+           write print-line from ws-group-names.
+           write print-line from ws-line-break.
+           write print-line from ws-header.
+           write print-line from ws-line-break.
+
+           perform 30-print-ranked-skus.
+
+           write print-line from ws-number-records
+               after advancing 1 line.
+
+           if ws-skm-file-available = "Y"
+               close sku-master-file
+           end-if.
+           close sku-sorted-file output-file.
+
+           goback.
+
+      * picks up the run's batch-id from the command line - same
+      * convention as EDITS/DataSplitCount - so this stage reads the
+      * same batch's salelayaways.dat DataSplitCount wrote
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/salelayaways_" delimited by size
+               ws-batch-id delimited by space
+               ".dat" delimited by size
+               into ws-input-filename.
+           string "../../../data/Prog7Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-output-filename.
+           string "../../../data/skuraw_" delimited by size
+               ws-batch-id delimited by space
+               ".tmp" delimited by size
+               into ws-sku-raw-filename.
+           string "../../../data/skusorted_" delimited by size
+               ws-batch-id delimited by space
+               ".tmp" delimited by size
+               into ws-sku-sorted-filename.
+
+      * reads every sale/layaway record in the batch and folds units
+      * and dollar amount into the in-memory per-SKU table
+       10-accumulate-skus.
+           read input-file at end move "Y" to ws-eof-flag.
+           perform until ws-eof-flag = "Y"
+               perform 11-post-to-sku-table
+               read input-file at end move "Y" to ws-eof-flag
+           end-perform.
+
+      * linear search for this record's SKU - adds a new table row on
+      * first sighting, otherwise folds into the row already there
+       11-post-to-sku-table.
+           move "N" to ws-sku-found.
+           perform varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-count
+               if il-sku-code = ws-sku-code(ws-sku-idx)
+                   move "Y" to ws-sku-found
+                   add 1 to ws-sku-units(ws-sku-idx)
+                   add il-transaction-amount
+                       to ws-sku-dollar-total(ws-sku-idx)
+               end-if
+           end-perform.
+
+           if ws-sku-found is not equal to "Y"
+               add 1 to ws-sku-count
+               move il-sku-code to ws-sku-code(ws-sku-count)
+               move 1 to ws-sku-units(ws-sku-count)
+               move il-transaction-amount
+                   to ws-sku-dollar-total(ws-sku-count)
+           end-if.
+
+      * writes the finished accumulator table out to a flat file so
+      * the SORT above has something to rank
+       20-dump-accumulator-table.
+           open output sku-raw-file.
+           perform varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-count
+               move ws-sku-code(ws-sku-idx) to skr-sku-code
+               move ws-sku-units(ws-sku-idx) to skr-units
+               move ws-sku-dollar-total(ws-sku-idx)
+                   to skr-dollar-total
+               write sku-raw-line
+           end-perform.
+           close sku-raw-file.
+
+      * reads the sorted (highest dollar total first) file and prints
+      * one line per SKU, numbering the rank as it goes
+       30-print-ranked-skus.
+           move 0 to ws-rank.
+           move "N" to ws-eof-flag.
+           read sku-sorted-file at end move "Y" to ws-eof-flag.
+           perform until ws-eof-flag = "Y"
+               add 1 to ws-rank
+               add 1 to ws-record-count
+               move ws-rank to ol-rank
+               move sks-sku-code to ol-sku-code
+               move sks-units to ol-units
+               move sks-dollar-total to ol-dollar-total
+               move spaces to ol-sku-description
+               if ws-skm-file-available = "Y"
+                   move sks-sku-code to sm-sku-code
+                   read sku-master-file
+                       invalid key
+                           continue
+                       not invalid key
+                           move sm-sku-description to ol-sku-description
+                   end-read
+               end-if
+               write print-line from ws-output-line
+               read sku-sorted-file at end move "Y" to ws-eof-flag
+           end-perform.
+
+       end program SkuSummary.
