@@ -0,0 +1,407 @@
+       identification division.
+       program-id. ArchivePurge.
+       author. Joree Miranda, Kyle Bayer, Ashante Smith
+       date-written. 2026-08-08
+      * This is the ninth program in our MAFD 4201 Final Project, and
+      * the last step of the nightly chain. It makes a dated archive
+      * copy of this batch's key output files, then walks the running
+      * log of every batch archived so far and purges (archive copy
+      * and log entry both) anything older than the configured
+      * retention period, so the data directory doesn't grow forever.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+
+      * generic copy pair - reused for each of this batch's five
+      * output files by resetting the dynamic filenames and
+      * performing the copy paragraph again, rather than writing five
+      * near-identical FD/paragraph pairs
+           select copy-source-file
+           assign to dynamic ws-copy-source-filename
+           organization is line sequential
+           file status is ws-cp-src-status.
+
+           select copy-dest-file
+           assign to dynamic ws-copy-dest-filename
+           organization is line sequential.
+
+      * configurable retention period - lets ops tighten or loosen how
+      * long archive copies are kept without recompiling, same idea
+      * as the shared tax-rate file SLProcessingProgram/TypeRProcessing
+      * read and EDITS' error-rate threshold
+           select retention-file
+           assign to "../../../data/retentiondays.dat"
+           organization is line sequential
+           file status is ws-ret-file-status.
+
+      * running log of every batch archived so far - read into memory
+      * at startup, updated in memory, rewritten at end of job, same
+      * carry-forward idiom as the MTD/YTD accumulator files
+           select archive-log-file
+           assign to "../../../data/archivelog.dat"
+           organization is line sequential
+           file status is ws-log-file-status.
+
+           select output-file
+           assign to dynamic ws-output-filename
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd copy-source-file
+           data record is copy-source-line
+           record contains 45 characters.
+
+       01 copy-source-line              pic x(45).
+
+       fd copy-dest-file
+           data record is copy-dest-line
+           record contains 45 characters.
+
+       01 copy-dest-line                pic x(45).
+
+       fd retention-file
+           data record is retention-record.
+       01 retention-record               pic 9(3).
+
+       fd archive-log-file
+           data record is archive-log-record.
+       01 archive-log-record.
+           05 al-batch-id                pic x(8).
+           05 al-archive-date            pic 9(8).
+
+       fd output-file
+           data record is print-line
+           record contains 74 characters.
+
+       01 print-line                     pic x(74).
+
+       working-storage section.
+
+      * run-date/batch-id - see EDITS' 01-load-batch-id for why this
+      * exists
+       77 ws-batch-id                    pic x(8)
+           value spaces.
+       77 ws-batch-run-date               pic 9(8)
+           value 0.
+
+       77 ws-output-filename             pic x(40)
+           value spaces.
+       77 ws-copy-source-filename        pic x(40)
+           value spaces.
+       77 ws-copy-dest-filename          pic x(40)
+           value spaces.
+
+       77 ws-ret-file-status             pic xx
+           value spaces.
+       77 ws-log-file-status             pic xx
+           value spaces.
+       77 ws-cp-src-status               pic xx
+           value spaces.
+
+       77 ws-retention-days              pic 9(3)
+           value 30.
+
+       01 ws-today                       pic 9(8)
+           value 0.
+
+       77 ws-eof-flag                    pic x
+           value "N".
+
+      * the five files DataSplitCount/EDITS write per batch that this
+      * step archives a dated copy of
+       01 ws-archive-names.
+           05 ws-archive-name-entry occurs 5 times
+               pic x(12).
+
+       77 ws-an-idx                      pic 9
+           value 0.
+
+       77 ws-delete-result                pic s9(9) comp-5
+           value 0.
+
+      * running archive log, read into memory at startup and rewritten
+      * at end of job - same OCCURS DEPENDING ON/linear-search idiom
+      * the SKU summary and return-matching tables use
+       01 ws-log-count                   pic 9(5)
+           value 0.
+       01 ws-log-table.
+           05 ws-log-entry
+               occurs 1 to 99999 times depending on ws-log-count.
+               10 ws-log-batch-id         pic x(8).
+               10 ws-log-archive-date     pic 9(8).
+               10 ws-log-purged-flag      pic x
+                   value "N".
+
+       77 ws-log-idx                     pic 9(5)
+           value 0.
+       77 ws-log-found                   pic x
+           value "N".
+       77 ws-age-days                    pic s9(9)
+           value 0.
+
+       77 ws-archived-count              pic 9(3)
+           value 0.
+       77 ws-purged-count                pic 9(3)
+           value 0.
+
+       01 ws-report-heading.
+           05 filler                     pic x(22)
+               value "ARCHIVE / PURGE RUN: ".
+           05 rh-batch-id                pic x(8)
+               value spaces.
+
+       01 ws-archived-detail.
+           05 filler                     pic x(22)
+               value "  FILES ARCHIVED FOR: ".
+           05 ad-batch-id                pic x(8)
+               value spaces.
+
+       01 ws-purged-heading.
+           05 filler                     pic x(34)
+               value "  BATCHES PURGED (PAST RETENTION):".
+
+       01 ws-purged-detail.
+           05 filler                     pic x(12)
+               value "    BATCH: ".
+           05 pd-batch-id                pic x(8)
+               value spaces.
+           05 filler                     pic x(16)
+               value "   ARCHIVED ON: ".
+           05 pd-archive-date            pic 9(8)
+               value 0.
+
+       01 ws-none-purged-line.
+           05 filler                     pic x(20)
+               value "    (NONE)".
+
+       01 ws-retention-line.
+           05 filler                     pic x(25)
+               value "  RETENTION PERIOD DAYS: ".
+           05 rl-retention-days          pic zz9
+               value 0.
+
+       procedure division.
+      * pick up this run's batch-id before anything else opens, since
+      * it's used to build the file names below
+           perform 01-load-batch-id.
+           perform 05-load-retention-days.
+
+           move "valid       " to ws-archive-name-entry(1).
+           move "invalid     " to ws-archive-name-entry(2).
+           move "salelayaways" to ws-archive-name-entry(3).
+           move "returns     " to ws-archive-name-entry(4).
+           move "voids       " to ws-archive-name-entry(5).
+
+           accept ws-today from date yyyymmdd.
+
+           perform 10-archive-batch-files.
+           perform 15-update-archive-log.
+           perform 40-load-archive-log.
+           perform 41-purge-expired-entries.
+
+           open output output-file.
+           perform 50-print-results.
+           close output-file.
+
+           perform 45-rewrite-archive-log.
+
+           goback.
+
+      * picks up the run's batch-id from the command line - same
+      * convention as every other pipeline step
+       01-load-batch-id.
+           accept ws-batch-id from command-line.
+           if ws-batch-id = spaces
+               accept ws-batch-run-date from date yyyymmdd
+               move ws-batch-run-date to ws-batch-id
+           end-if.
+
+           string "../../../data/Prog9Report_" delimited by size
+               ws-batch-id delimited by space
+               ".out" delimited by size
+               into ws-output-filename.
+
+      * loads the retention-period override so ops can tighten or
+      * loosen it without recompiling - keeps the compiled-in 30 day
+      * default if retentiondays.dat isn't present
+       05-load-retention-days.
+           open input retention-file.
+           if ws-ret-file-status = "00"
+               read retention-file
+                   at end
+                       continue
+                   not at end
+                       move retention-record to ws-retention-days
+               end-read
+               close retention-file
+           end-if.
+
+      * copies each of this batch's five output files to an
+      * "archive_" prefixed, same-batch-id named copy - a plain
+      * sequential read/write, the same technique DataSplitCount
+      * already uses to split one file into several
+       10-archive-batch-files.
+           perform varying ws-an-idx from 1 by 1
+               until ws-an-idx > 5
+               string "../../../data/" delimited by size
+                   ws-archive-name-entry(ws-an-idx) delimited by space
+                   "_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-copy-source-filename
+               string "../../../data/archive_" delimited by size
+                   ws-archive-name-entry(ws-an-idx) delimited by space
+                   "_" delimited by size
+                   ws-batch-id delimited by space
+                   ".dat" delimited by size
+                   into ws-copy-dest-filename
+               perform 11-copy-one-file
+           end-perform.
+           move 5 to ws-archived-count.
+
+      * the generic copy - open the named source read-only, and if it
+      * exists copy it line for line into the named archive target
+       11-copy-one-file.
+           move "N" to ws-eof-flag.
+           open input copy-source-file.
+           if ws-cp-src-status = "00"
+               open output copy-dest-file
+               read copy-source-file at end move "Y" to ws-eof-flag
+               perform until ws-eof-flag = "Y"
+                   move copy-source-line to copy-dest-line
+                   write copy-dest-line
+                   read copy-source-file at end move "Y" to ws-eof-flag
+               end-perform
+               close copy-source-file copy-dest-file
+           end-if.
+
+      * folds this run's batch-id/archive-date into the in-memory log
+      * table - an earlier archive of the same batch-id is overwritten
+      * in place rather than duplicated
+       15-update-archive-log.
+           perform 40-load-archive-log.
+
+           move "N" to ws-log-found.
+           perform varying ws-log-idx from 1 by 1
+               until ws-log-idx > ws-log-count
+               if ws-log-batch-id(ws-log-idx) = ws-batch-id
+                   move "Y" to ws-log-found
+                   move ws-today to ws-log-archive-date(ws-log-idx)
+               end-if
+           end-perform.
+
+           if ws-log-found is not equal to "Y"
+               add 1 to ws-log-count
+               move ws-batch-id to ws-log-batch-id(ws-log-count)
+               move ws-today to ws-log-archive-date(ws-log-count)
+           end-if.
+
+      * reads the running archive log into the in-memory table - a
+      * no-op past the first call this run, since the table is
+      * already loaded and archivelog.dat isn't rewritten until the
+      * very end of the job
+       40-load-archive-log.
+           if ws-log-count = 0
+               open input archive-log-file
+               if ws-log-file-status = "00"
+                   move "N" to ws-eof-flag
+                   read archive-log-file at end move "Y" to ws-eof-flag
+                   perform until ws-eof-flag = "Y"
+                       add 1 to ws-log-count
+                       move al-batch-id
+                           to ws-log-batch-id(ws-log-count)
+                       move al-archive-date
+                           to ws-log-archive-date(ws-log-count)
+                       read archive-log-file
+                           at end move "Y" to ws-eof-flag
+                   end-perform
+                   close archive-log-file
+               end-if
+           end-if.
+
+      * drops any logged batch whose archive copies are older than
+      * the retention period, deleting those archive files as it goes
+      * - FUNCTION INTEGER-OF-DATE is already this repo's idiom for
+      * date-math, per TypeRProcessing's days-since-sale column
+       41-purge-expired-entries.
+           move 0 to ws-purged-count.
+           perform varying ws-log-idx from 1 by 1
+               until ws-log-idx > ws-log-count
+               compute ws-age-days =
+                   function integer-of-date(ws-today) -
+                   function integer-of-date(
+                       ws-log-archive-date(ws-log-idx))
+               if ws-age-days > ws-retention-days
+                   perform 42-purge-one-batch
+               end-if
+           end-perform.
+
+      * calls the CBL_DELETE_FILE runtime routine - a standard
+      * GnuCOBOL/Micro Focus extension for removing a file by name -
+      * against each of the expired batch's five archive copies, then
+      * marks the log entry itself for removal below
+       42-purge-one-batch.
+           perform varying ws-an-idx from 1 by 1
+               until ws-an-idx > 5
+               string "../../../data/archive_" delimited by size
+                   ws-archive-name-entry(ws-an-idx) delimited by space
+                   "_" delimited by size
+                   ws-log-batch-id(ws-log-idx) delimited by space
+                   ".dat" delimited by size
+                   into ws-copy-dest-filename
+               call "CBL_DELETE_FILE" using ws-copy-dest-filename
+                   returning ws-delete-result
+               end-call
+           end-perform.
+           move "Y" to ws-log-purged-flag(ws-log-idx).
+           add 1 to ws-purged-count.
+
+      * rewrites archivelog.dat keeping only the entries not marked
+      * purged above
+       45-rewrite-archive-log.
+           open output archive-log-file.
+           perform varying ws-log-idx from 1 by 1
+               until ws-log-idx > ws-log-count
+               if ws-log-purged-flag(ws-log-idx) is not equal to "Y"
+                   move ws-log-batch-id(ws-log-idx) to al-batch-id
+                   move ws-log-archive-date(ws-log-idx)
+                       to al-archive-date
+                   write archive-log-record
+               end-if
+           end-perform.
+           close archive-log-file.
+
+      * prints a short summary of what this run archived and purged
+       50-print-results.
+           move ws-batch-id to rh-batch-id.
+           write print-line from ws-report-heading.
+
+           move ws-batch-id to ad-batch-id.
+           write print-line from ws-archived-detail
+               after advancing 1 line.
+
+           move ws-retention-days to rl-retention-days.
+           write print-line from ws-retention-line.
+
+           write print-line from ws-purged-heading
+               after advancing 1 line.
+           if ws-purged-count = 0
+               write print-line from ws-none-purged-line
+           else
+               perform varying ws-log-idx from 1 by 1
+                   until ws-log-idx > ws-log-count
+                   if ws-log-purged-flag(ws-log-idx) = "Y"
+                       move ws-log-batch-id(ws-log-idx) to pd-batch-id
+                       move ws-log-archive-date(ws-log-idx)
+                           to pd-archive-date
+                       write print-line from ws-purged-detail
+                   end-if
+               end-perform
+           end-if.
+
+       end program ArchivePurge.
